@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTMRG1.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/08/26.
+      * EXERCISES THE MERGE VERB -- BUILDS TWO ALREADY-SORTED EXTRACTS
+      * (AS TWO NIGHTLY FEEDS WOULD ARRIVE) AND MERGES THEM ASCENDING
+      * BY ACCOUNT NUMBER INTO ONE OUTPUT FILE, GIVING FORM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN-1 ASSIGN TO "TESTMRG1.IN1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN1-STATUS.
+           SELECT TRANS-IN-2 ASSIGN TO "TESTMRG1.IN2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN2-STATUS.
+           SELECT TRANS-OUT ASSIGN TO "TESTMRG1.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT MERGE-WORK ASSIGN TO "TESTMRG1.SRT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN-1
+           RECORD CONTAINS 20 CHARACTERS.
+       01  TRANS-IN-1-RECORD             PIC X(20).
+       FD  TRANS-IN-2
+           RECORD CONTAINS 20 CHARACTERS.
+       01  TRANS-IN-2-RECORD             PIC X(20).
+       FD  TRANS-OUT
+           RECORD CONTAINS 20 CHARACTERS.
+       01  TRANS-OUT-RECORD              PIC X(20).
+       SD  MERGE-WORK
+           RECORD CONTAINS 20 CHARACTERS.
+       01  MERGE-WORK-RECORD.
+           05  MW-ACCOUNT-NUMBER          PIC X(06).
+           05  MW-AMOUNT                  PIC S9(7)V99.
+           05  FILLER                     PIC X(05).
+       WORKING-STORAGE SECTION.
+       77  WS-IN1-STATUS                  PIC XX.
+       77  WS-IN2-STATUS                  PIC XX.
+       77  WS-OUT-STATUS                  PIC XX.
+       77  WS-LINE-COUNT                  PIC S9(4) COMP VALUE 0.
+       01  WS-OUT-RECORD.
+           05  WS-OUT-ACCOUNT             PIC X(06).
+           05  WS-OUT-AMOUNT              PIC S9(7)V99.
+           05  FILLER                     PIC X(05).
+       01  WS-EXPECTED-ACCOUNTS.
+           05  FILLER                     PIC X(06) VALUE '000100'.
+           05  FILLER                     PIC X(06) VALUE '000200'.
+           05  FILLER                     PIC X(06) VALUE '000300'.
+           05  FILLER                     PIC X(06) VALUE '000400'.
+       01  WS-EXPECTED-TABLE REDEFINES WS-EXPECTED-ACCOUNTS.
+           05  WS-EXPECTED-ACCT OCCURS 4 TIMES
+                                    PIC X(06).
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTMRG1 STARTING'
+           PERFORM BUILD-SORTED-EXTRACTS
+           MERGE MERGE-WORK
+               ON ASCENDING KEY MW-ACCOUNT-NUMBER
+               USING TRANS-IN-1 TRANS-IN-2
+               GIVING TRANS-OUT
+           IF SORT-RETURN NOT = 0
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTMRG1 MERGE FAILED, SORT-RETURN='
+                   SORT-RETURN
+           ELSE
+               PERFORM VERIFY-MERGED-OUTPUT
+           END-IF
+           IF RETURN-CODE = 0
+               DISPLAY 'TESTMRG1 ENDED OK'
+           ELSE
+               DISPLAY 'TESTMRG1 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.
+      *
+      *    TWO FEEDS, EACH ALREADY IN ASCENDING KEY SEQUENCE, WITH
+      *    INTERLEAVING KEYS SO A STRAIGHT CONCATENATION WOULD NOT
+      *    COME OUT IN ORDER.
+       BUILD-SORTED-EXTRACTS.
+           OPEN OUTPUT TRANS-IN-1
+           MOVE SPACES   TO WS-OUT-RECORD
+           MOVE '000100' TO WS-OUT-ACCOUNT
+           MOVE 100.00   TO WS-OUT-AMOUNT
+           MOVE WS-OUT-RECORD TO TRANS-IN-1-RECORD
+           WRITE TRANS-IN-1-RECORD
+           MOVE SPACES   TO WS-OUT-RECORD
+           MOVE '000300' TO WS-OUT-ACCOUNT
+           MOVE 300.00   TO WS-OUT-AMOUNT
+           MOVE WS-OUT-RECORD TO TRANS-IN-1-RECORD
+           WRITE TRANS-IN-1-RECORD
+           CLOSE TRANS-IN-1
+           OPEN OUTPUT TRANS-IN-2
+           MOVE SPACES   TO WS-OUT-RECORD
+           MOVE '000200' TO WS-OUT-ACCOUNT
+           MOVE 200.00   TO WS-OUT-AMOUNT
+           MOVE WS-OUT-RECORD TO TRANS-IN-2-RECORD
+           WRITE TRANS-IN-2-RECORD
+           MOVE SPACES   TO WS-OUT-RECORD
+           MOVE '000400' TO WS-OUT-ACCOUNT
+           MOVE 400.00   TO WS-OUT-AMOUNT
+           MOVE WS-OUT-RECORD TO TRANS-IN-2-RECORD
+           WRITE TRANS-IN-2-RECORD
+           CLOSE TRANS-IN-2.
+      *
+       VERIFY-MERGED-OUTPUT.
+           OPEN INPUT TRANS-OUT
+           PERFORM VERIFY-ONE-LINE
+               VARYING WS-LINE-COUNT FROM 1 BY 1
+               UNTIL WS-LINE-COUNT > 4 OR WS-OUT-STATUS NOT = '00'
+           CLOSE TRANS-OUT
+           IF WS-LINE-COUNT NOT = 5
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTMRG1 WRONG OUTPUT RECORD COUNT'
+           END-IF.
+      *
+       VERIFY-ONE-LINE.
+           READ TRANS-OUT INTO WS-OUT-RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-OUT-ACCOUNT NOT =
+                           WS-EXPECTED-ACCT (WS-LINE-COUNT)
+                       MOVE 16 TO RETURN-CODE
+                       DISPLAY 'TESTMRG1 OUT OF SEQUENCE AT LINE '
+                           WS-LINE-COUNT
+                   END-IF
+           END-READ.

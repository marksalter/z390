@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTPFP1.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/09/26.
+      * EXERCISES PFPO-TEST-VALIDATE (ZC_PFPOT.CPY/ZC_PFPOTP.CPY)
+      * AGAINST FOUR TYPE1/TYPE2 COMBINATIONS -- DD/LD, LD/DD, AND
+      * DD/DD MUST ALL TEST VALID (BOTH SIDES ARE DECIMAL FLOATING
+      * POINT), WHILE DD/EH (A DFP TYPE PAIRED WITH A HEX FLOAT TYPE
+      * THIS RUNTIME DOES NOT SUPPORT) MUST TEST INVALID.  PFPO-TYPE-DD
+      * AND PFPO-TYPE-LD (SEE ZC_PFPOT.CPY) CARRY THE SAME VALUES AS
+      * THE PFPO_TYPE_DD AND PFPO_TYPE_LD EQU'S IN ZC_PFPO.CPY.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY ZC_PFPOT.
+       77  PFPO-TYPE-EH                   PIC S9(4) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTPFP1 STARTING'
+      *
+      *    DD TO LD MUST BE VALID.
+           MOVE PFPO-TYPE-DD TO PFPO-TEST-TYPE1
+           MOVE PFPO-TYPE-LD TO PFPO-TEST-TYPE2
+           PERFORM PFPO-TEST-VALIDATE
+           IF PFPO-TEST-INVALID
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'ERROR - DD TO LD SHOULD TEST VALID'
+           END-IF
+      *
+      *    LD TO DD MUST BE VALID.
+           MOVE PFPO-TYPE-LD TO PFPO-TEST-TYPE1
+           MOVE PFPO-TYPE-DD TO PFPO-TEST-TYPE2
+           PERFORM PFPO-TEST-VALIDATE
+           IF PFPO-TEST-INVALID
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'ERROR - LD TO DD SHOULD TEST VALID'
+           END-IF
+      *
+      *    DD TO DD MUST BE VALID.
+           MOVE PFPO-TYPE-DD TO PFPO-TEST-TYPE1
+           MOVE PFPO-TYPE-DD TO PFPO-TEST-TYPE2
+           PERFORM PFPO-TEST-VALIDATE
+           IF PFPO-TEST-INVALID
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'ERROR - DD TO DD SHOULD TEST VALID'
+           END-IF
+      *
+      *    DD TO EH (HEX FLOAT) MUST BE INVALID -- THIS RUNTIME HAS NO
+      *    HFP WORKING-STORAGE USAGE CLAUSE TO CONVERT INTO.
+           MOVE PFPO-TYPE-DD TO PFPO-TEST-TYPE1
+           MOVE PFPO-TYPE-EH TO PFPO-TEST-TYPE2
+           PERFORM PFPO-TEST-VALIDATE
+           IF PFPO-TEST-VALID
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'ERROR - DD TO EH SHOULD TEST INVALID'
+           END-IF
+      *
+           IF RETURN-CODE = 0
+               DISPLAY 'TESTPFP1 ENDED OK'
+           ELSE
+               DISPLAY 'TESTPFP1 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.
+      *
+           COPY ZC_PFPOTP.

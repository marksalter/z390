@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTSRT2.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/08/26.
+      * EXERCISES THE INPUT PROCEDURE / OUTPUT PROCEDURE FORM OF THE
+      * SORT VERB.  THE INPUT PROCEDURE RELEASES ONLY RECORDS WHOSE
+      * TRANSACTION TYPE IS 'D' (DEBIT), THE COBOL-LEVEL EQUIVALENT OF
+      * A DFSORT INCLUDE COND, SO THE SORT WORK FILE NEVER SEES THE
+      * FILTERED-OUT RECORDS.  THE OUTPUT PROCEDURE RETURNS THE SORTED
+      * RESULT AND COUNTS THE RECORDS THAT SURVIVED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN ASSIGN TO "TESTSRT2.IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT SORT-WORK ASSIGN TO "TESTSRT2.SRT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN
+           RECORD CONTAINS 20 CHARACTERS.
+       01  TRANS-IN-RECORD.
+           05  TI-ACCOUNT-NUMBER          PIC X(06).
+           05  TI-TRANS-TYPE              PIC X(01).
+           05  TI-AMOUNT                  PIC S9(7)V99.
+           05  FILLER                     PIC X(04).
+       SD  SORT-WORK
+           RECORD CONTAINS 20 CHARACTERS.
+       01  SORT-WORK-RECORD.
+           05  SW-ACCOUNT-NUMBER          PIC X(06).
+           05  SW-TRANS-TYPE              PIC X(01).
+           05  SW-AMOUNT                  PIC S9(7)V99.
+           05  FILLER                     PIC X(04).
+       WORKING-STORAGE SECTION.
+       77  WS-IN-STATUS                   PIC XX.
+       77  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  WS-END-OF-INPUT                     VALUE 'Y'.
+       77  WS-KEPT-COUNT                  PIC S9(4) COMP VALUE 0.
+       01  WS-EXPECTED-ACCOUNTS.
+           05  FILLER                     PIC X(06) VALUE '000100'.
+           05  FILLER                     PIC X(06) VALUE '000300'.
+       01  WS-EXPECTED-TABLE REDEFINES WS-EXPECTED-ACCOUNTS.
+           05  WS-EXPECTED-ACCT OCCURS 2 TIMES
+                                    PIC X(06).
+       77  WS-RESULT-INDEX                PIC S9(4) COMP VALUE 0.
+       77  WS-RETURN-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-RETURN                    VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTSRT2 STARTING'
+           PERFORM BUILD-MIXED-INPUT
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-ACCOUNT-NUMBER
+               INPUT PROCEDURE IS SELECT-DEBITS-ONLY
+               OUTPUT PROCEDURE IS RETURN-SORTED-DEBITS
+           IF SORT-RETURN NOT = 0
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTSRT2 SORT FAILED, SORT-RETURN='
+                   SORT-RETURN
+           END-IF
+           IF WS-KEPT-COUNT NOT = 2
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTSRT2 WRONG SURVIVOR COUNT'
+           END-IF
+           IF RETURN-CODE = 0
+               DISPLAY 'TESTSRT2 ENDED OK'
+           ELSE
+               DISPLAY 'TESTSRT2 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.
+      *
+      *    FOUR RECORDS -- TWO DEBITS ('D') AND TWO CREDITS ('C') --
+      *    OUT OF KEY SEQUENCE.
+       BUILD-MIXED-INPUT.
+           OPEN OUTPUT TRANS-IN
+           MOVE SPACES        TO TRANS-IN-RECORD
+           MOVE '000300'      TO TI-ACCOUNT-NUMBER
+           MOVE 'D'           TO TI-TRANS-TYPE
+           MOVE 300.00        TO TI-AMOUNT
+           WRITE TRANS-IN-RECORD
+           MOVE SPACES        TO TRANS-IN-RECORD
+           MOVE '000200'      TO TI-ACCOUNT-NUMBER
+           MOVE 'C'           TO TI-TRANS-TYPE
+           MOVE 200.00        TO TI-AMOUNT
+           WRITE TRANS-IN-RECORD
+           MOVE SPACES        TO TRANS-IN-RECORD
+           MOVE '000100'      TO TI-ACCOUNT-NUMBER
+           MOVE 'D'           TO TI-TRANS-TYPE
+           MOVE 100.00        TO TI-AMOUNT
+           WRITE TRANS-IN-RECORD
+           MOVE SPACES        TO TRANS-IN-RECORD
+           MOVE '000400'      TO TI-ACCOUNT-NUMBER
+           MOVE 'C'           TO TI-TRANS-TYPE
+           MOVE 400.00        TO TI-AMOUNT
+           WRITE TRANS-IN-RECORD
+           CLOSE TRANS-IN.
+      *
+       SELECT-DEBITS-ONLY.
+           OPEN INPUT TRANS-IN
+           PERFORM RELEASE-ONE-DEBIT UNTIL WS-END-OF-INPUT
+           CLOSE TRANS-IN.
+      *
+       RELEASE-ONE-DEBIT.
+           READ TRANS-IN
+               AT END
+                   SET WS-END-OF-INPUT TO TRUE
+               NOT AT END
+                   IF TI-TRANS-TYPE = 'D'
+                       MOVE TRANS-IN-RECORD TO SORT-WORK-RECORD
+                       RELEASE SORT-WORK-RECORD
+                   END-IF
+           END-READ.
+      *
+       RETURN-SORTED-DEBITS.
+           PERFORM RETURN-ONE-SORTED-RECORD
+               UNTIL WS-END-OF-RETURN.
+      *
+       RETURN-ONE-SORTED-RECORD.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-END-OF-RETURN TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-KEPT-COUNT
+                   IF SW-ACCOUNT-NUMBER NOT =
+                           WS-EXPECTED-ACCT (WS-KEPT-COUNT)
+                       MOVE 16 TO RETURN-CODE
+                       DISPLAY 'TESTSRT2 OUT OF SEQUENCE AT '
+                           SW-ACCOUNT-NUMBER
+                   END-IF
+           END-RETURN.

@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTRST0.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/08/26.
+      * DRIVES TESTRST1 THROUGH TWO SIMULATED ABENDS AND RESTARTS TO
+      * PROVE THE ZC_CKPT CHECKPOINT/RESTART FACILITY AT BOTH THE STEP
+      * LEVEL AND THE SUB-ITEM LEVEL.  FIRST RUN PASSES 'FAIL' SO
+      * TESTRST1 ABENDS AFTER STEP2 WITH THE RESTART-CONTROL FILE
+      * POINTING AT STEP3.  SECOND RUN PASSES 'FAIL2' SO TESTRST1
+      * RESUMES AT STEP3, PROCESSES ITEM1 AND ITEM2, THEN ABENDS AGAIN
+      * WITH CKPT-RESUME-KEY LEFT AT ITEM2.  THIRD RUN TAKES NO
+      * ARGUMENT AND MUST RESUME DIRECTLY AT ITEM3, PROVEN BY GREPPING
+      * ITS CAPTURED CONSOLE OUTPUT FOR THE ABSENCE OF THE STEP1/STEP2
+      * AND ITEM1/ITEM2 MESSAGES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPTURE-FILE ASSIGN TO "TESTRST0.CAP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAPTURE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAPTURE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CAPTURE-LINE               PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WS-CAPTURE-STATUS          PIC XX.
+       77  WS-ERRORS-FOUND               PIC S9(4) COMP VALUE 0.
+       77  WS-STEP2-SEEN-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-STEP2-SEEN                      VALUE 'Y'.
+       77  WS-ITEM1-SEEN-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-ITEM1-SEEN                       VALUE 'Y'.
+       77  WS-ITEM2-SEEN-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-ITEM2-SEEN                       VALUE 'Y'.
+       77  WS-ITEM3-SEEN-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-ITEM3-SEEN                       VALUE 'Y'.
+       77  WS-WAIT-STATUS             PIC S9(9) COMP.
+       77  WS-ACTUAL-RC               PIC S9(9) COMP.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTRST0 STARTING'
+           CALL 'SYSTEM' USING 'rm -f TESTRST1.CKP TESTRST0.CAP'
+      *
+      *    FIRST RUN - SIMULATE AN ABEND AFTER STEP2 CHECKPOINTS.
+           CALL 'SYSTEM' USING
+               './testrst1 FAIL > TESTRST0.CAP 2>&1'
+           MOVE RETURN-CODE TO WS-WAIT-STATUS
+           COMPUTE WS-ACTUAL-RC = WS-WAIT-STATUS / 256
+           IF WS-ACTUAL-RC NOT = 44
+               DISPLAY 'FIRST RUN - EXPECTED RC 44, GOT ' WS-ACTUAL-RC
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+      *
+      *    SECOND RUN - RESUMES AT STEP3, PROCESSES ITEM1 AND ITEM2,
+      *    THEN SIMULATES AN ABEND AFTER ITEM2 CHECKPOINTS ITS KEY.
+           CALL 'SYSTEM' USING
+               './testrst1 FAIL2 > TESTRST0.CAP 2>&1'
+           MOVE RETURN-CODE TO WS-WAIT-STATUS
+           COMPUTE WS-ACTUAL-RC = WS-WAIT-STATUS / 256
+           IF WS-ACTUAL-RC NOT = 48
+               DISPLAY 'SECOND RUN - EXPECTED RC 48, GOT ' WS-ACTUAL-RC
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+      *
+      *    CONFIRM THE SECOND RUN RESUMED AT STEP3 (NOT STEP1/STEP2)
+      *    AND ACTUALLY PROCESSED ITEM1 AND ITEM2 BEFORE ABENDING.
+           PERFORM RESET-SCAN-SWITCHES
+           PERFORM SCAN-CAPTURE-FILE
+           IF WS-STEP2-SEEN
+               DISPLAY 'SECOND RUN - STEP1/STEP2 WERE RE-EXECUTED'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+           IF NOT WS-ITEM1-SEEN OR NOT WS-ITEM2-SEEN
+               DISPLAY 'SECOND RUN - ITEM1/ITEM2 WERE NOT PROCESSED'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+           IF WS-ITEM3-SEEN
+               DISPLAY 'SECOND RUN - ITEM3 RAN BEFORE THE ABEND'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+      *
+      *    THIRD RUN - NO ARGUMENT, MUST RESUME DIRECTLY AT ITEM3.
+           CALL 'SYSTEM' USING
+               './testrst1 > TESTRST0.CAP 2>&1'
+           MOVE RETURN-CODE TO WS-WAIT-STATUS
+           COMPUTE WS-ACTUAL-RC = WS-WAIT-STATUS / 256
+           IF WS-ACTUAL-RC NOT = 0
+               DISPLAY 'THIRD RUN - EXPECTED RC 0, GOT ' WS-ACTUAL-RC
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+      *
+      *    CONFIRM THE THIRD RUN NEVER REPEATED STEP1/STEP2 OR
+      *    ITEM1/ITEM2, AND WENT STRAIGHT TO ITEM3.
+           PERFORM RESET-SCAN-SWITCHES
+           PERFORM SCAN-CAPTURE-FILE
+           IF WS-STEP2-SEEN
+               DISPLAY 'THIRD RUN - STEP1/STEP2 WERE RE-EXECUTED'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+           IF WS-ITEM1-SEEN OR WS-ITEM2-SEEN
+               DISPLAY 'THIRD RUN - ITEM1/ITEM2 WERE RE-EXECUTED'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+           IF NOT WS-ITEM3-SEEN
+               DISPLAY 'THIRD RUN - ITEM3 WAS NOT PROCESSED'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+      *
+           IF WS-ERRORS-FOUND = 0
+               MOVE 0 TO RETURN-CODE
+               DISPLAY 'TESTRST0 ENDED OK'
+           ELSE
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTRST0 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.
+      *
+       RESET-SCAN-SWITCHES.
+           MOVE 'N' TO WS-STEP2-SEEN-SWITCH
+           MOVE 'N' TO WS-ITEM1-SEEN-SWITCH
+           MOVE 'N' TO WS-ITEM2-SEEN-SWITCH
+           MOVE 'N' TO WS-ITEM3-SEEN-SWITCH.
+      *
+       SCAN-CAPTURE-FILE.
+           OPEN INPUT CAPTURE-FILE
+           PERFORM SCAN-CAPTURE-LINE UNTIL WS-CAPTURE-STATUS = '10'
+           CLOSE CAPTURE-FILE.
+      *
+       SCAN-CAPTURE-LINE.
+           READ CAPTURE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CAPTURE-LINE (1:22) = 'TESTRST1 STEP1 PROCESS'
+                       OR CAPTURE-LINE (1:22) = 'TESTRST1 STEP2 PROCESS'
+                       SET WS-STEP2-SEEN TO TRUE
+                   END-IF
+                   IF CAPTURE-LINE (1:31) =
+                           'TESTRST1 STEP3 PROCESSING ITEM1'
+                       SET WS-ITEM1-SEEN TO TRUE
+                   END-IF
+                   IF CAPTURE-LINE (1:31) =
+                           'TESTRST1 STEP3 PROCESSING ITEM2'
+                       SET WS-ITEM2-SEEN TO TRUE
+                   END-IF
+                   IF CAPTURE-LINE (1:31) =
+                           'TESTRST1 STEP3 PROCESSING ITEM3'
+                       SET WS-ITEM3-SEEN TO TRUE
+                   END-IF
+           END-READ.

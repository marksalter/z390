@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTDEP1.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/08/26.
+      * TEST THE ZC_GDCHK RANGE CHECK AHEAD OF GO TO ... DEPENDING ON.
+      * MIRRORS TESTSIX1's BOUNDARY CASES: A SELECTOR OF 0, ONE THAT
+      * IS TOO LARGE, AND ONE THAT IS NEGATIVE ALL FALL THROUGH TO THE
+      * NEXT STATEMENT PER THE STANDARD, BUT ZC_GDCHK SHOULD FLAG EACH
+      * ONE ON THE CONSOLE AND SET RETURN-CODE 20 BEFORE THAT HAPPENS.
+      * A SELECTOR WITHIN RANGE MUST NOT BE FLAGGED.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-IH1   COMP   PIC S9(4)  VALUE 0.
+       77  WS-ERRORS-FOUND COMP PIC S9(4) VALUE 0.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTDEP1 STARTING'
+      *
+      *    CASE 1 - IN RANGE, MUST NOT BE FLAGGED.
+           MOVE 0 TO RETURN-CODE
+           MOVE 1 TO WS-IH1
+           COPY ZC_GDCHK REPLACING ==:DEP-VALUE:== BY ==WS-IH1==
+                                   ==:DEP-COUNT:== BY ==1==
+                                   ==:DEP-LIST:==  BY =='P5'==
+                                   ==:DEP-PARA:==  BY =='CASE1'==.
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'CASE1 - UNEXPECTED FLAG ON IN-RANGE VALUE'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+           GO TO P5 DEPENDING ON WS-IH1
+           GO TO CASE2.
+       P5.
+           DISPLAY 'CASE1 - REACHED P5 AS EXPECTED'.
+      *
+      *    CASE 2 - ZERO, THE EXACT TESTSIX1 P4 BOUNDARY CASE.
+       CASE2.
+           MOVE 0 TO RETURN-CODE
+           MOVE 0 TO WS-IH1
+           COPY ZC_GDCHK REPLACING ==:DEP-VALUE:== BY ==WS-IH1==
+                                   ==:DEP-COUNT:== BY ==1==
+                                   ==:DEP-LIST:==  BY =='P5'==
+                                   ==:DEP-PARA:==  BY =='CASE2'==.
+           IF RETURN-CODE = 20
+               DISPLAY 'CASE2 - ZERO SELECTOR FLAGGED AS EXPECTED'
+           ELSE
+               DISPLAY 'CASE2 - ZERO SELECTOR NOT FLAGGED'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+           GO TO P5 DEPENDING ON WS-IH1.
+      *
+      *    CASE 3 - BEYOND THE LIST, AND NEGATIVE.
+       CASE3.
+           MOVE 0 TO RETURN-CODE
+           MOVE 9 TO WS-IH1
+           COPY ZC_GDCHK REPLACING ==:DEP-VALUE:== BY ==WS-IH1==
+                                   ==:DEP-COUNT:== BY ==1==
+                                   ==:DEP-LIST:==  BY =='P5'==
+                                   ==:DEP-PARA:==  BY =='CASE3'==.
+           IF RETURN-CODE = 20
+               DISPLAY 'CASE3 - HIGH SELECTOR FLAGGED AS EXPECTED'
+           ELSE
+               DISPLAY 'CASE3 - HIGH SELECTOR NOT FLAGGED'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+           GO TO P5 DEPENDING ON WS-IH1.
+      *
+       CASE4.
+           MOVE 0 TO RETURN-CODE
+           MOVE -1 TO WS-IH1
+           COPY ZC_GDCHK REPLACING ==:DEP-VALUE:== BY ==WS-IH1==
+                                   ==:DEP-COUNT:== BY ==1==
+                                   ==:DEP-LIST:==  BY =='P5'==
+                                   ==:DEP-PARA:==  BY =='CASE4'==.
+           IF RETURN-CODE = 20
+               DISPLAY 'CASE4 - NEGATIVE SELECTOR FLAGGED AS EXPECTED'
+           ELSE
+               DISPLAY 'CASE4 - NEGATIVE SELECTOR NOT FLAGGED'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF
+           GO TO P5 DEPENDING ON WS-IH1.
+      *
+       WRAPUP.
+           IF WS-ERRORS-FOUND = 0
+               MOVE 0 TO RETURN-CODE
+               DISPLAY 'TESTDEP1 ENDED OK'
+           ELSE
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTDEP1 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.

@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTRST1.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/08/26.
+      * A THREE STEP BATCH JOB DEMONSTRATING ZC_CKPT CHECKPOINT AND
+      * RESTART SUPPORT.  EACH STEP CHECKPOINTS ON COMPLETION SO A
+      * RERUN RESUMES AT THE FIRST INCOMPLETE STEP INSTEAD OF FROM
+      * MAINLINE.  PASSING 'FAIL' AS THE ONE COMMAND-LINE ARGUMENT
+      * SIMULATES AN ABEND AFTER STEP2 CHECKPOINTS BUT BEFORE STEP3
+      * RUNS, LEAVING THE RESTART-CONTROL FILE POINTING AT STEP3.
+      *
+      * STEP3 ALSO CHECKPOINTS ITS OWN PROGRESS THROUGH A SMALL LIST
+      * OF SUB-ITEMS INTO CKPT-RESUME-KEY AS EACH ONE FINISHES, THE
+      * WAY A LONG-RUNNING STEP CHECKPOINTS AT A RECORD KEY RATHER
+      * THAN ONLY AT STEP BOUNDARIES.  PASSING 'FAIL2' SIMULATES AN
+      * ABEND PARTWAY THROUGH STEP3, AFTER SUB-ITEM 2 CHECKPOINTS BUT
+      * BEFORE SUB-ITEM 3 RUNS, LEAVING CKPT-RESUME-KEY SET TO SUB-
+      * ITEM 2'S KEY SO A RERUN RESUMES AT SUB-ITEM 3 -- SEE TESTRST0
+      * FOR THE DRIVER THAT PROVES BOTH KINDS OF RESTART WORK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ZC_CKPTS REPLACING ==:CKPT-PHYSICAL-NAME:==
+                                BY =='TESTRST1.CKP'==.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ZC_CKPTF.
+       WORKING-STORAGE SECTION.
+           COPY ZC_CKPT.
+       77  WS-ARG                     PIC X(08) VALUE SPACES.
+       77  WS-SIMULATE-FAIL-SWITCH       PIC X(01) VALUE 'N'.
+           88  WS-SIMULATE-FAIL                    VALUE 'Y'.
+       77  WS-SIMULATE-FAIL2-SWITCH      PIC X(01) VALUE 'N'.
+           88  WS-SIMULATE-FAIL2                   VALUE 'Y'.
+       77  WS-ITEM-INDEX               PIC S9(4) COMP VALUE 1.
+       77  WS-SEARCH-SWITCH              PIC X(01) VALUE 'N'.
+           88  WS-SEARCH-DONE                      VALUE 'Y'.
+       01  WS-ITEM-KEYS.
+           05  FILLER                 PIC X(16) VALUE 'ITEM1'.
+           05  FILLER                 PIC X(16) VALUE 'ITEM2'.
+           05  FILLER                 PIC X(16) VALUE 'ITEM3'.
+       01  WS-ITEM-TABLE REDEFINES WS-ITEM-KEYS.
+           05  WS-ITEM-KEY OCCURS 3 TIMES
+                                PIC X(16).
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTRST1 STARTING'
+           ACCEPT WS-ARG FROM COMMAND-LINE
+           IF WS-ARG = 'FAIL'
+               SET WS-SIMULATE-FAIL TO TRUE
+           END-IF
+           IF WS-ARG = 'FAIL2'
+               SET WS-SIMULATE-FAIL2 TO TRUE
+           END-IF
+           PERFORM CKPT-READ-CONTROL
+           IF CKPT-RECORD-FOUND
+               DISPLAY 'TESTRST1 RESUMING AT STEP ' CKPT-STEP-NUMBER
+           ELSE
+               DISPLAY 'TESTRST1 STARTING FRESH AT STEP 1'
+           END-IF
+           COPY ZC_GDCHK
+               REPLACING ==:DEP-VALUE:== BY ==CKPT-STEP-NUMBER==
+                         ==:DEP-COUNT:== BY ==3==
+                         ==:DEP-LIST:==  BY =='STEP1 STEP2 STEP3'==
+                         ==:DEP-PARA:==  BY =='MAINLINE'==.
+           GO TO STEP1 STEP2 STEP3 DEPENDING ON CKPT-STEP-NUMBER
+           MOVE 20 TO RETURN-CODE
+           DISPLAY 'TESTRST1 BAD RESTART STEP'
+           GO TO WRAPUP.
+       STEP1.
+           DISPLAY 'TESTRST1 STEP1 PROCESSING'
+           MOVE 2 TO CKPT-STEP-NUMBER
+           PERFORM CKPT-WRITE-CONTROL.
+       STEP2.
+           DISPLAY 'TESTRST1 STEP2 PROCESSING'
+           MOVE 3 TO CKPT-STEP-NUMBER
+           PERFORM CKPT-WRITE-CONTROL
+           IF WS-SIMULATE-FAIL
+               DISPLAY 'TESTRST1 SIMULATING ABEND AFTER STEP2'
+               MOVE 44 TO RETURN-CODE
+               GO TO WRAPUP
+           END-IF.
+       STEP3.
+           DISPLAY 'TESTRST1 STEP3 PROCESSING'
+           PERFORM FIND-RESUME-ITEM
+           PERFORM PROCESS-ONE-ITEM
+               VARYING WS-ITEM-INDEX FROM WS-ITEM-INDEX BY 1
+               UNTIL WS-ITEM-INDEX > 3 OR RETURN-CODE NOT = 0
+           IF RETURN-CODE = 0
+               PERFORM CKPT-DELETE-CONTROL
+           END-IF
+           GO TO WRAPUP.
+      *
+      *    IF CKPT-RESUME-KEY WAS LEFT SET BY A PRIOR CHECKPOINT WITHIN
+      *    STEP3, RESUME RIGHT AFTER THE MATCHING SUB-ITEM INSTEAD OF
+      *    REPROCESSING IT.  A SPACE-FILLED KEY (NO PRIOR CHECKPOINT
+      *    WITHIN STEP3) STARTS AT SUB-ITEM 1.  THE SEARCH LOOP TESTS
+      *    WS-SEARCH-DONE ONLY AFTER ADVANCING THE INDEX PAST THE
+      *    MATCHING ENTRY, SO IT ALREADY STOPS AT THE FIRST UNPROCESSED
+      *    SUB-ITEM -- NO FURTHER ADJUSTMENT IS NEEDED.
+       FIND-RESUME-ITEM.
+           MOVE 1 TO WS-ITEM-INDEX
+           IF CKPT-RESUME-KEY NOT = SPACES
+               MOVE 'N' TO WS-SEARCH-SWITCH
+               PERFORM MATCH-ITEM-KEY
+                   VARYING WS-ITEM-INDEX FROM 1 BY 1
+                   UNTIL WS-ITEM-INDEX > 3 OR WS-SEARCH-DONE
+           END-IF.
+      *
+      *    COMPARE ONE TABLE ENTRY TO CKPT-RESUME-KEY, STOPPING THE
+      *    ENCLOSING PERFORM VARYING AS SOON AS IT MATCHES.
+       MATCH-ITEM-KEY.
+           IF WS-ITEM-KEY (WS-ITEM-INDEX) = CKPT-RESUME-KEY
+               SET WS-SEARCH-DONE TO TRUE
+           END-IF.
+      *
+       PROCESS-ONE-ITEM.
+           DISPLAY 'TESTRST1 STEP3 PROCESSING '
+               WS-ITEM-KEY (WS-ITEM-INDEX)
+           MOVE WS-ITEM-KEY (WS-ITEM-INDEX) TO CKPT-RESUME-KEY
+           MOVE 3 TO CKPT-STEP-NUMBER
+           PERFORM CKPT-WRITE-CONTROL
+           IF WS-SIMULATE-FAIL2 AND WS-ITEM-INDEX = 2
+               DISPLAY 'TESTRST1 SIMULATING ABEND AFTER '
+                   WS-ITEM-KEY (WS-ITEM-INDEX)
+               MOVE 48 TO RETURN-CODE
+           END-IF.
+       WRAPUP.
+           IF RETURN-CODE = 0
+               DISPLAY 'TESTRST1 ENDED OK'
+           ELSE
+               DISPLAY 'TESTRST1 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.
+      *
+           COPY ZC_CKPTP REPLACING ==:CKPT-JOB-NAME:== BY =='TESTRST1'==
+                                   ==:CKPT-DELETE-CMD:== BY
+                                       =='rm -f TESTRST1.CKP'==.

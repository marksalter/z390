@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTJCL1.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/09/26.
+      * A JCL-EQUIVALENT JOB STREAM -- RUNS FOUR ORDERED PROGRAM STEPS
+      * (STEP0010/0020/0030/0040), EACH ITS OWN OS PROCESS, THE SAME
+      * WAY ZTESTRUN DRIVES ONE TESTNNN PER PROCESS.  STEP0030 AND
+      * STEP0040 EACH CARRY A COND= TEST AGAINST STEP0020'S RETURN
+      * CODE, EVALUATED WITH ZC_COND/ZC_CONDP BEFORE THE STEP RUNS --
+      * AS IN JCL, A TRUE TEST BYPASSES (SKIPS) THE STEP.  STEP0020
+      * ALWAYS ENDS RC 8, SO COND=(8,EQ) ON STEP0030 MUST SKIP IT AND
+      * COND=(0,EQ) ON STEP0040 MUST NOT, PROVING BOTH THE RUN AND
+      * SKIP PATHS.  A STEP-STREAM REPORT IS WRITTEN IN THE SAME STYLE
+      * AS ZTESTRUN'S TESTRPT.TXT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STREAM-REPORT ASSIGN TO "TESTJCL1.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT MARKER-PROBE-FILE ASSIGN DYNAMIC WS-MARKER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MARKER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STREAM-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                    PIC X(80).
+       FD  MARKER-PROBE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MARKER-PROBE-LINE              PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY ZC_COND.
+       77  WS-REPORT-STATUS               PIC XX.
+       77  WS-MARKER-STATUS               PIC XX.
+       77  WS-WAIT-STATUS                 PIC S9(9) COMP.
+       77  WS-ERRORS-FOUND                PIC S9(4) COMP VALUE 0.
+       77  WS-STEP0020-RC                 PIC S9(4) COMP.
+       77  WS-CURRENT-STEP-RC             PIC S9(4) COMP.
+       01  WS-RESULT-LINE.
+           05  WS-RESULT-NAME             PIC X(08).
+           05  FILLER                     PIC X(03) VALUE SPACES.
+           05  WS-RESULT-RC               PIC -(4)9.
+           05  FILLER                     PIC X(03) VALUE SPACES.
+           05  WS-RESULT-STATUS           PIC X(07).
+       77  WS-HEADING-1                   PIC X(80) VALUE
+           'STEP        RC     STATUS'.
+       77  WS-MARKER-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+           88  WS-MARKER-FOUND                      VALUE 'Y'.
+       77  WS-MARKER-PATH                 PIC X(30).
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTJCL1 STARTING'
+           CALL 'SYSTEM' USING
+               'rm -f STEP0030.RAN STEP0040.RAN TESTJCL1.RPT'
+           OPEN OUTPUT STREAM-REPORT
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+      *
+      *    STEP0010 -- ALWAYS RUNS, NO COND= TEST.
+           CALL 'SYSTEM' USING './step0010'
+           MOVE RETURN-CODE TO WS-WAIT-STATUS
+           COMPUTE WS-CURRENT-STEP-RC = WS-WAIT-STATUS / 256
+           MOVE 'STEP0010' TO WS-RESULT-NAME
+           PERFORM WRITE-RAN-RESULT
+      *
+      *    STEP0020 -- ALWAYS RUNS, NO COND= TEST.  ALWAYS ENDS RC 8.
+           CALL 'SYSTEM' USING './step0020'
+           MOVE RETURN-CODE TO WS-WAIT-STATUS
+           COMPUTE WS-CURRENT-STEP-RC = WS-WAIT-STATUS / 256
+           MOVE WS-CURRENT-STEP-RC TO WS-STEP0020-RC
+           MOVE 'STEP0020' TO WS-RESULT-NAME
+           PERFORM WRITE-RAN-RESULT
+      *
+      *    STEP0030 -- COND=(8,EQ,STEP0020).  STEP0020'S RC IS 8, SO
+      *    THE TEST IS TRUE AND THIS STEP MUST BE SKIPPED.
+           MOVE WS-STEP0020-RC TO COND-STEP-RC
+           MOVE 8 TO COND-TEST-VALUE
+           MOVE 'EQ' TO COND-OPERATOR
+           PERFORM COND-EVALUATE
+           MOVE 'STEP0030' TO WS-RESULT-NAME
+           IF COND-SKIP-STEP
+               PERFORM WRITE-SKIPPED-RESULT
+           ELSE
+               CALL 'SYSTEM' USING './step0030'
+               MOVE RETURN-CODE TO WS-WAIT-STATUS
+               COMPUTE WS-CURRENT-STEP-RC = WS-WAIT-STATUS / 256
+               PERFORM WRITE-RAN-RESULT
+           END-IF
+      *
+      *    STEP0040 -- COND=(0,EQ,STEP0020).  STEP0020'S RC IS 8, NOT
+      *    0, SO THE TEST IS FALSE AND THIS STEP MUST RUN.
+           MOVE WS-STEP0020-RC TO COND-STEP-RC
+           MOVE 0 TO COND-TEST-VALUE
+           MOVE 'EQ' TO COND-OPERATOR
+           PERFORM COND-EVALUATE
+           MOVE 'STEP0040' TO WS-RESULT-NAME
+           IF COND-SKIP-STEP
+               PERFORM WRITE-SKIPPED-RESULT
+           ELSE
+               CALL 'SYSTEM' USING './step0040'
+               MOVE RETURN-CODE TO WS-WAIT-STATUS
+               COMPUTE WS-CURRENT-STEP-RC = WS-WAIT-STATUS / 256
+               PERFORM WRITE-RAN-RESULT
+           END-IF
+      *
+           CLOSE STREAM-REPORT
+      *
+      *    VERIFY STEP0030 WAS SKIPPED (NO MARKER) AND STEP0040 RAN
+      *    (MARKER PRESENT).
+           MOVE 'STEP0030.RAN' TO WS-MARKER-PATH
+           PERFORM CHECK-MARKER-ABSENT
+           MOVE 'STEP0040.RAN' TO WS-MARKER-PATH
+           PERFORM CHECK-MARKER-PRESENT
+      *
+           IF WS-ERRORS-FOUND = 0
+               MOVE 0 TO RETURN-CODE
+               DISPLAY 'TESTJCL1 ENDED OK'
+           ELSE
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTJCL1 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.
+      *
+      *    WRITES ONE "RAN" LINE TO THE STEP-STREAM REPORT FOR THE
+      *    STEP NAMED IN WS-RESULT-NAME, USING THE RC ALREADY MOVED
+      *    INTO WS-CURRENT-STEP-RC.
+       WRITE-RAN-RESULT.
+           MOVE WS-CURRENT-STEP-RC TO WS-RESULT-RC
+           MOVE 'RAN' TO WS-RESULT-STATUS
+           MOVE WS-RESULT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           DISPLAY WS-RESULT-NAME ' RC=' WS-RESULT-RC ' RAN'.
+      *
+      *    WRITES ONE "SKIPPED" LINE FOR THE STEP NAMED IN
+      *    WS-RESULT-NAME.
+       WRITE-SKIPPED-RESULT.
+           MOVE 0 TO WS-RESULT-RC
+           MOVE 'SKIPPED' TO WS-RESULT-STATUS
+           MOVE WS-RESULT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           DISPLAY WS-RESULT-NAME ' SKIPPED BY COND='.
+      *
+       CHECK-MARKER-ABSENT.
+           PERFORM TEST-MARKER-FILE
+           IF WS-MARKER-FOUND
+               DISPLAY 'TESTJCL1 EXPECTED ' WS-MARKER-PATH
+                   ' TO BE ABSENT'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF.
+      *
+       CHECK-MARKER-PRESENT.
+           PERFORM TEST-MARKER-FILE
+           IF NOT WS-MARKER-FOUND
+               DISPLAY 'TESTJCL1 EXPECTED ' WS-MARKER-PATH
+                   ' TO BE PRESENT'
+               ADD 1 TO WS-ERRORS-FOUND
+           END-IF.
+      *
+       TEST-MARKER-FILE.
+           MOVE 'N' TO WS-MARKER-FOUND-SWITCH
+           OPEN INPUT MARKER-PROBE-FILE
+           IF WS-MARKER-STATUS = '00'
+               SET WS-MARKER-FOUND TO TRUE
+               CLOSE MARKER-PROBE-FILE
+           END-IF.
+      *
+           COPY ZC_CONDP.

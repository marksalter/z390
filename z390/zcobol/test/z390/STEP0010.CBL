@@ -0,0 +1,13 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    STEP0010.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/09/26.
+      * FIRST STEP OF THE TESTJCL1 JOB STREAM DEMO -- A NORMAL STEP
+      * THAT ALWAYS ENDS RETURN-CODE 0.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'STEP0010 PROCESSING'
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.

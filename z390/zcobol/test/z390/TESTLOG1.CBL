@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTLOG1.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/09/26.
+      * EXERCISES THE ZC_LOG AUDIT-LOG FAMILY IN PLACE OF AD HOC
+      * DISPLAY BANNERS.  RUNS TWO SIMULATED JOB STEPS -- ONE ENDING
+      * RETURN-CODE 0, ONE ENDING RETURN-CODE 16 -- EACH BRACKETED BY
+      * LOG-JOB-START/LOG-JOB-END, THEN REOPENS THE COMMON LOG AS
+      * INPUT AND CONFIRMS THE LAST FOUR RECORDS WRITTEN ARE THE ONES
+      * JUST LOGGED, IN ORDER.  ONLY THE LAST FOUR ARE CHECKED (NOT
+      * THE WHOLE FILE) BECAUSE A COMMON AUDIT LOG IS APPEND-ONLY AND
+      * ACCUMULATES HISTORY ACROSS EVERY RUN THAT USES IT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ZC_LOGS REPLACING ==:LOG-PHYSICAL-NAME:==
+                                BY =="TESTLOG1.LOG"==.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ZC_LOGF.
+       WORKING-STORAGE SECTION.
+           COPY ZC_LOG.
+       77  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  WS-END-OF-LOG                        VALUE 'Y'.
+       01  WS-LAST-FOUR-RECS.
+           05  WS-LAST-REC OCCURS 4 TIMES
+                              INDEXED BY WS-LAST-IDX.
+               10  WS-LR-JOB-NAME         PIC X(08).
+               10  WS-LR-EVENT            PIC X(05).
+               10  WS-LR-RETURN-CODE      PIC X(05).
+       77  WS-RECORD-COUNT                 PIC S9(4) COMP VALUE 0.
+       01  WS-EXPECTED-DATA.
+           05  FILLER                     PIC X(08) VALUE 'TESTLOG1'.
+           05  FILLER                     PIC X(05) VALUE 'START'.
+           05  FILLER                     PIC X(05) VALUE '    0'.
+           05  FILLER                     PIC X(08) VALUE 'TESTLOG1'.
+           05  FILLER                     PIC X(05) VALUE 'END'.
+           05  FILLER                     PIC X(05) VALUE '    0'.
+           05  FILLER                     PIC X(08) VALUE 'TESTLOG1'.
+           05  FILLER                     PIC X(05) VALUE 'START'.
+           05  FILLER                     PIC X(05) VALUE '    0'.
+           05  FILLER                     PIC X(08) VALUE 'TESTLOG1'.
+           05  FILLER                     PIC X(05) VALUE 'END'.
+           05  FILLER                     PIC X(05) VALUE '   16'.
+       01  WS-EXPECTED-TABLE REDEFINES WS-EXPECTED-DATA.
+           05  WS-EXPECTED-REC OCCURS 4 TIMES
+                                  INDEXED BY WS-EXP-IDX.
+               10  WS-EXP-JOB-NAME        PIC X(08).
+               10  WS-EXP-EVENT           PIC X(05).
+               10  WS-EXP-RETURN-CODE     PIC X(05).
+       77  WS-COMPARE-INDEX                PIC S9(4) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTLOG1 STARTING'
+           MOVE 0 TO RETURN-CODE
+           PERFORM LOG-JOB-START
+           DISPLAY 'TESTLOG1 STEP1 PROCESSING'
+           MOVE 0 TO RETURN-CODE
+           PERFORM LOG-JOB-END
+           DISPLAY 'TESTLOG1 STEP2 PROCESSING'
+           MOVE 16 TO RETURN-CODE
+           PERFORM LOG-JOB-START
+           PERFORM LOG-JOB-END
+           MOVE 0 TO RETURN-CODE
+           PERFORM VERIFY-LOG-CONTENTS
+           IF RETURN-CODE = 0
+               DISPLAY 'TESTLOG1 ENDED OK'
+           ELSE
+               DISPLAY 'TESTLOG1 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.
+      *
+      *    RE-READ THE COMMON LOG FROM THE TOP, KEEPING ONLY THE MOST
+      *    RECENT FOUR RECORDS IN A SLIDING BUFFER, THEN COMPARE THAT
+      *    BUFFER AGAINST WHAT THIS RUN JUST WROTE.
+       VERIFY-LOG-CONTENTS.
+           MOVE 0 TO WS-RECORD-COUNT
+           OPEN INPUT LOG-FILE
+           PERFORM READ-ONE-LOG-RECORD UNTIL WS-END-OF-LOG
+           CLOSE LOG-FILE
+           IF WS-RECORD-COUNT < 4
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTLOG1 FEWER THAN FOUR LOG RECORDS FOUND'
+           ELSE
+               PERFORM COMPARE-ONE-RECORD
+                   VARYING WS-COMPARE-INDEX FROM 1 BY 1
+                   UNTIL WS-COMPARE-INDEX > 4
+           END-IF.
+      *
+       READ-ONE-LOG-RECORD.
+           READ LOG-FILE
+               AT END
+                   SET WS-END-OF-LOG TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM SHIFT-LAST-FOUR-RECS
+                   MOVE LOG-REC-JOB-NAME TO WS-LR-JOB-NAME (4)
+                   MOVE LOG-REC-EVENT TO WS-LR-EVENT (4)
+                   MOVE LOG-REC-RETURN-CODE TO WS-LR-RETURN-CODE (4)
+           END-READ.
+      *
+       SHIFT-LAST-FOUR-RECS.
+           MOVE WS-LAST-REC (2) TO WS-LAST-REC (1)
+           MOVE WS-LAST-REC (3) TO WS-LAST-REC (2)
+           MOVE WS-LAST-REC (4) TO WS-LAST-REC (3).
+      *
+       COMPARE-ONE-RECORD.
+           IF WS-LR-JOB-NAME (WS-COMPARE-INDEX) NOT =
+                   WS-EXP-JOB-NAME (WS-COMPARE-INDEX)
+              OR WS-LR-EVENT (WS-COMPARE-INDEX) NOT =
+                   WS-EXP-EVENT (WS-COMPARE-INDEX)
+              OR WS-LR-RETURN-CODE (WS-COMPARE-INDEX) NOT =
+                   WS-EXP-RETURN-CODE (WS-COMPARE-INDEX)
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTLOG1 MISMATCH AT LOG SLOT '
+                   WS-COMPARE-INDEX
+           END-IF.
+      *
+           COPY ZC_LOGP REPLACING ==:LOG-JOB-NAME:== BY =='TESTLOG1'==.

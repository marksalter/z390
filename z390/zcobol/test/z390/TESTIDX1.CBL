@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTIDX1.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/08/26.
+      * EXERCISES ORGANIZATION IS INDEXED (VSAM KSDS-STYLE) MASTER
+      * FILE SUPPORT VIA ZC_IDXS.CPY -- BUILDS A SMALL MASTER FILE,
+      * THEN PROVES START, READ NEXT, DYNAMIC READ BY KEY AND REWRITE
+      * ALL WORK AGAINST THE ZCOBOL RUNTIME'S EMULATED KEY-SEQUENCED
+      * STRUCTURE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ZC_IDXS REPLACING ==:IDX-PHYSICAL-NAME:== BY
+                                       =='TESTIDX1.DAT'==
+                                   ==:IDX-FILE-NAME:==     BY
+                                       ==MASTER-FILE==
+                                   ==:IDX-RECORD-KEY:==    BY
+                                       ==MSTR-ACCOUNT-NUMBER==
+                                   ==:IDX-STATUS:==        BY
+                                       ==WS-MASTER-STATUS==.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  MSTR-RECORD.
+           05  MSTR-ACCOUNT-NUMBER        PIC X(06).
+           05  MSTR-NAME                  PIC X(20).
+           05  MSTR-BALANCE               PIC S9(9)V99 COMP-3.
+           05  FILLER                     PIC X(08).
+       WORKING-STORAGE SECTION.
+       77  WS-MASTER-STATUS               PIC XX.
+       77  WS-KEY                         PIC X(06).
+       77  WS-RECORDS-READ                PIC S9(4) COMP VALUE 0.
+       01  WS-EXPECTED-KEYS.
+           05  FILLER                     PIC X(06) VALUE '000100'.
+           05  FILLER                     PIC X(06) VALUE '000200'.
+           05  FILLER                     PIC X(06) VALUE '000300'.
+       01  WS-EXPECTED-TABLE REDEFINES WS-EXPECTED-KEYS.
+           05  WS-EXPECTED-KEY OCCURS 3 TIMES
+                                INDEXED BY WS-EXP-IDX
+                                    PIC X(06).
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTIDX1 STARTING'
+           PERFORM BUILD-MASTER-FILE
+           PERFORM READ-SEQUENTIAL-FROM-KEY
+           PERFORM READ-DYNAMIC-BY-KEY
+           PERFORM REWRITE-A-RECORD
+           IF RETURN-CODE = 0
+               DISPLAY 'TESTIDX1 ENDED OK'
+           ELSE
+               DISPLAY 'TESTIDX1 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.
+      *
+      *    LOAD THREE MASTER RECORDS IN KEY SEQUENCE.
+       BUILD-MASTER-FILE.
+           OPEN OUTPUT MASTER-FILE
+           MOVE '000100' TO MSTR-ACCOUNT-NUMBER
+           MOVE 'ANDERSON'            TO MSTR-NAME
+           MOVE 1500.00 TO MSTR-BALANCE
+           WRITE MSTR-RECORD
+           MOVE '000200' TO MSTR-ACCOUNT-NUMBER
+           MOVE 'BAKER'               TO MSTR-NAME
+           MOVE 2750.50 TO MSTR-BALANCE
+           WRITE MSTR-RECORD
+           MOVE '000300' TO MSTR-ACCOUNT-NUMBER
+           MOVE 'CARTER'              TO MSTR-NAME
+           MOVE 300.25  TO MSTR-BALANCE
+           WRITE MSTR-RECORD
+           CLOSE MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTIDX1 BUILD FAILED, STATUS='
+                   WS-MASTER-STATUS
+           END-IF.
+      *
+      *    START AT THE SECOND KEY AND READ NEXT THROUGH END OF FILE,
+      *    CONFIRMING THE KEYS COME BACK IN ASCENDING SEQUENCE.
+       READ-SEQUENTIAL-FROM-KEY.
+           OPEN I-O MASTER-FILE
+           MOVE '000200' TO MSTR-ACCOUNT-NUMBER
+           START MASTER-FILE KEY IS >= MSTR-ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE 16 TO RETURN-CODE
+                   DISPLAY 'TESTIDX1 START FAILED, STATUS='
+                       WS-MASTER-STATUS
+           END-START
+           SET WS-EXP-IDX TO 2
+           PERFORM READ-NEXT-AND-VERIFY
+               UNTIL WS-MASTER-STATUS NOT = '00'
+           IF WS-MASTER-STATUS NOT = '10'
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTIDX1 READ NEXT DID NOT REACH END, STATUS='
+                   WS-MASTER-STATUS
+           END-IF
+           IF WS-RECORDS-READ NOT = 2
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTIDX1 READ NEXT WRONG RECORD COUNT'
+           END-IF
+           CLOSE MASTER-FILE.
+      *
+       READ-NEXT-AND-VERIFY.
+           READ MASTER-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   IF MSTR-ACCOUNT-NUMBER NOT =
+                           WS-EXPECTED-KEY (WS-EXP-IDX)
+                       MOVE 16 TO RETURN-CODE
+                       DISPLAY 'TESTIDX1 READ NEXT OUT OF SEQUENCE '
+                           MSTR-ACCOUNT-NUMBER
+                   END-IF
+
+                   SET WS-EXP-IDX UP BY 1
+           END-READ.
+      *
+      *    DYNAMIC ACCESS BY KEY, INCLUDING A DELIBERATE MISS TO PROVE
+      *    INVALID KEY IS RAISED RATHER THAN MATCHING THE WRONG RECORD.
+       READ-DYNAMIC-BY-KEY.
+           OPEN I-O MASTER-FILE
+           MOVE '000300' TO MSTR-ACCOUNT-NUMBER
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE 16 TO RETURN-CODE
+                   DISPLAY 'TESTIDX1 DYNAMIC READ FAILED, STATUS='
+                       WS-MASTER-STATUS
+               NOT INVALID KEY
+                   IF MSTR-NAME NOT = 'CARTER'
+                       MOVE 16 TO RETURN-CODE
+                       DISPLAY 'TESTIDX1 DYNAMIC READ WRONG RECORD'
+                   END-IF
+           END-READ
+           MOVE '000999' TO MSTR-ACCOUNT-NUMBER
+           READ MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 16 TO RETURN-CODE
+                   DISPLAY 'TESTIDX1 EXPECTED INVALID KEY ON MISS'
+           END-READ
+           CLOSE MASTER-FILE.
+      *
+      *    REWRITE THE FIRST RECORD'S BALANCE AND CONFIRM IT STUCK.
+       REWRITE-A-RECORD.
+           OPEN I-O MASTER-FILE
+           MOVE '000100' TO MSTR-ACCOUNT-NUMBER
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE 16 TO RETURN-CODE
+                   DISPLAY 'TESTIDX1 REWRITE READ FAILED, STATUS='
+                       WS-MASTER-STATUS
+           END-READ
+           MOVE 1600.00 TO MSTR-BALANCE
+           REWRITE MSTR-RECORD
+               INVALID KEY
+                   MOVE 16 TO RETURN-CODE
+                   DISPLAY 'TESTIDX1 REWRITE FAILED, STATUS='
+                       WS-MASTER-STATUS
+           END-REWRITE
+           MOVE ZERO TO MSTR-BALANCE
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE 16 TO RETURN-CODE
+                   DISPLAY 'TESTIDX1 REWRITE VERIFY READ FAILED'
+           END-READ
+           IF MSTR-BALANCE NOT = 1600.00
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTIDX1 REWRITE DID NOT PERSIST'
+           END-IF
+           CLOSE MASTER-FILE.

@@ -0,0 +1,338 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZXREF.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/08/26.
+      * SOURCE-ANALYSIS UTILITY -- SCANS EVERY PROGRAM SOURCE FILE
+      * LISTED IN WS-PROGRAM-TABLE FOR COPY STATEMENTS AGAINST THE
+      * COPYBOOKS LISTED IN WS-COPYBOOK-TABLE, AND FOR REFERENCES TO
+      * THE EQU CONSTANT NAMES LISTED IN WS-EQU-TABLE (CURRENTLY ALL
+      * DEFINED IN ZC_PFPO.CPY), AND WRITES A CROSS-REFERENCE REPORT
+      * SO A PROPOSED CHANGE TO A SHARED COPYBOOK OR EQU VALUE CAN BE
+      * IMPACT-ASSESSED BEFORE TESTING.
+      *
+      * TO ADD A NEW COPYBOOK, PROGRAM, OR EQU NAME TO THE REPORT, ADD
+      * ANOTHER TABLE ENTRY BELOW -- NO OTHER CHANGE IS NEEDED.  EACH
+      * PROGRAM SOURCE FILE IN WS-PROGRAM-TABLE IS EXPECTED IN THE
+      * CURRENT DIRECTORY, NAMED <ENTRY>.CBL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOURCE-FILE ASSIGN DYNAMIC WS-SOURCE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT XREF-REPORT ASSIGN TO "ZXREF.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOURCE-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  SOURCE-LINE                    PIC X(200).
+       FD  XREF-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                    PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WS-SOURCE-PATH                 PIC X(30).
+       77  WS-SOURCE-STATUS               PIC XX.
+       77  WS-REPORT-STATUS                PIC XX.
+       77  WS-SOURCE-EOF-SWITCH            PIC X(01) VALUE 'N'.
+           88  WS-END-OF-SOURCE                     VALUE 'Y'.
+      *
+      *    COPYBOOKS TO CROSS-REFERENCE.  WS-CPY-SEARCH IS THE LITERAL
+      *    TEXT LOOKED FOR ON EACH SOURCE LINE -- 'COPY ' FOLLOWED BY
+      *    THE COPYBOOK NAME -- AND WS-CPY-SEARCH-LEN ITS ACTUAL
+      *    LENGTH, SO TRAILING FILLER SPACES ARE NOT PART OF THE SCAN.
+       01  WS-COPYBOOK-DATA.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_PFPO'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_PFPO.'.
+               10  FILLER PIC S9(2) COMP VALUE 13.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_GDCHK'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_GDCHK'.
+               10  FILLER PIC S9(2) COMP VALUE 13.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_CKPT'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_CKPT.'.
+               10  FILLER PIC S9(2) COMP VALUE 13.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_CKPTS'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_CKPTS'.
+               10  FILLER PIC S9(2) COMP VALUE 13.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_CKPTF'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_CKPTF'.
+               10  FILLER PIC S9(2) COMP VALUE 13.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_CKPTP'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_CKPTP'.
+               10  FILLER PIC S9(2) COMP VALUE 13.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_IDXS'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_IDXS'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_COND'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_COND.'.
+               10  FILLER PIC S9(2) COMP VALUE 13.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_CONDP'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_CONDP'.
+               10  FILLER PIC S9(2) COMP VALUE 13.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_LOG'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_LOG.'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_LOGS'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_LOGS'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_LOGF'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_LOGF'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_LOGP'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_LOGP'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_PFPOT'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_PFPOT.'.
+               10  FILLER PIC S9(2) COMP VALUE 14.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE 'ZC_PFPOTP'.
+               10  FILLER PIC X(20) VALUE 'COPY ZC_PFPOTP'.
+               10  FILLER PIC S9(2) COMP VALUE 14.
+       01  WS-COPYBOOK-TABLE REDEFINES WS-COPYBOOK-DATA.
+           05  WS-CPY-ENTRY OCCURS 15 TIMES
+                               INDEXED BY WS-CPY-IDX.
+               10  WS-CPY-NAME            PIC X(10).
+               10  WS-CPY-SEARCH          PIC X(20).
+               10  WS-CPY-SEARCH-LEN      PIC S9(2) COMP.
+       77  WS-COPYBOOK-COUNT              PIC S9(4) COMP VALUE 15.
+      *
+      *    EQU CONSTANT NAMES TO CROSS-REFERENCE, ALL CURRENTLY FROM
+      *    ZC_PFPO.CPY.  WS-EQU-LEN IS THE NAME'S ACTUAL LENGTH SO THE
+      *    SEARCH DOES NOT PICK UP TRAILING FILLER SPACES.
+       01  WS-EQU-DATA.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_TEST'.
+               10  FILLER PIC S9(2) COMP VALUE 9.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_RADIX'.
+               10  FILLER PIC S9(2) COMP VALUE 10.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_RND'.
+               10  FILLER PIC S9(2) COMP VALUE 8.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_TYPE_EH'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_TYPE_DH'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_TYPE_LH'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_TYPE_EB'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_TYPE_DB'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_TYPE_LB'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_TYPE_ED'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_TYPE_DD'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+           05  FILLER.
+               10  FILLER PIC X(14) VALUE 'PFPO_TYPE_LD'.
+               10  FILLER PIC S9(2) COMP VALUE 12.
+       01  WS-EQU-TABLE REDEFINES WS-EQU-DATA.
+           05  WS-EQU-ENTRY OCCURS 12 TIMES
+                               INDEXED BY WS-EQU-IDX.
+               10  WS-EQU-NAME            PIC X(14).
+               10  WS-EQU-LEN             PIC S9(2) COMP.
+       77  WS-EQU-COUNT                    PIC S9(4) COMP VALUE 12.
+      *
+      *    PROGRAM SOURCE FILES TO SCAN.
+       01  WS-PROGRAM-NAMES.
+           05  FILLER                     PIC X(8) VALUE 'TESTGO1'.
+           05  FILLER                     PIC X(8) VALUE 'TESTDFP1'.
+           05  FILLER                     PIC X(8) VALUE 'TESTDEP1'.
+           05  FILLER                     PIC X(8) VALUE 'TESTRST1'.
+           05  FILLER                     PIC X(8) VALUE 'TESTRST0'.
+           05  FILLER                     PIC X(8) VALUE 'TESTIDX1'.
+           05  FILLER                     PIC X(8) VALUE 'TESTSRT1'.
+           05  FILLER                     PIC X(8) VALUE 'TESTSRT2'.
+           05  FILLER                     PIC X(8) VALUE 'TESTSRT3'.
+           05  FILLER                     PIC X(8) VALUE 'TESTMRG1'.
+           05  FILLER                     PIC X(8) VALUE 'TESTLOG1'.
+           05  FILLER                     PIC X(8) VALUE 'TESTJCL1'.
+           05  FILLER                     PIC X(8) VALUE 'TESTPFP1'.
+           05  FILLER                     PIC X(8) VALUE 'STEP0010'.
+           05  FILLER                     PIC X(8) VALUE 'STEP0020'.
+           05  FILLER                     PIC X(8) VALUE 'STEP0030'.
+           05  FILLER                     PIC X(8) VALUE 'STEP0040'.
+           05  FILLER                     PIC X(8) VALUE 'ZTESTRUN'.
+       01  WS-PROGRAM-TABLE REDEFINES WS-PROGRAM-NAMES.
+           05  WS-PROGRAM-NAME OCCURS 18 TIMES
+                                  INDEXED BY WS-PGM-IDX.
+               10  WS-PGM-NAME            PIC X(8).
+       77  WS-PROGRAM-COUNT                PIC S9(4) COMP VALUE 18.
+      *
+       77  WS-MATCH-COUNT                  PIC S9(4) COMP VALUE 0.
+       77  WS-FOUND-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-FOUND-IN-PROGRAM                  VALUE 'Y'.
+       77  WS-ANY-FOUND-SWITCH              PIC X(01) VALUE 'N'.
+           88  WS-ANY-PROGRAM-FOUND                  VALUE 'Y'.
+      *
+       77  WS-HEADING-COPYBOOK             PIC X(80) VALUE
+           'COPYBOOK CROSS-REFERENCE (COPYBOOK -> PROGRAMS)'.
+       77  WS-HEADING-EQU                  PIC X(80) VALUE
+           'EQU CROSS-REFERENCE (CONSTANT -> PROGRAMS)'.
+       77  WS-BLANK-LINE                   PIC X(80) VALUE SPACES.
+       01  WS-XREF-LINE.
+           05  WS-XREF-NAME                PIC X(14).
+           05  FILLER                      PIC X(04) VALUE '-> '.
+           05  WS-XREF-PROGRAMS            PIC X(62).
+       01  WS-NONE-LINE.
+           05  WS-NONE-NAME                PIC X(14).
+           05  FILLER                      PIC X(04) VALUE '-> '.
+           05  FILLER                      PIC X(20) VALUE
+               '(NOT REFERENCED)'.
+           05  FILLER                      PIC X(42) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'ZXREF STARTING'
+           OPEN OUTPUT XREF-REPORT
+           MOVE WS-HEADING-COPYBOOK TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-BLANK-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM REPORT-ONE-COPYBOOK
+               VARYING WS-CPY-IDX FROM 1 BY 1
+               UNTIL WS-CPY-IDX > WS-COPYBOOK-COUNT
+           MOVE WS-BLANK-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-EQU TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-BLANK-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM REPORT-ONE-EQU
+               VARYING WS-EQU-IDX FROM 1 BY 1
+               UNTIL WS-EQU-IDX > WS-EQU-COUNT
+           CLOSE XREF-REPORT
+           DISPLAY 'ZXREF ENDED OK'
+           STOP RUN.
+      *
+      *    FOR ONE COPYBOOK, SCAN EVERY PROGRAM'S SOURCE AND LIST THE
+      *    ONES THAT COPY IT.
+       REPORT-ONE-COPYBOOK.
+           MOVE SPACES TO WS-XREF-PROGRAMS
+           MOVE 'N' TO WS-ANY-FOUND-SWITCH
+           PERFORM SCAN-COPYBOOK-USAGE
+               VARYING WS-PGM-IDX FROM 1 BY 1
+               UNTIL WS-PGM-IDX > WS-PROGRAM-COUNT
+           IF WS-ANY-PROGRAM-FOUND
+               MOVE WS-CPY-NAME (WS-CPY-IDX) TO WS-XREF-NAME
+               MOVE WS-XREF-LINE TO REPORT-LINE
+           ELSE
+               MOVE WS-CPY-NAME (WS-CPY-IDX) TO WS-NONE-NAME
+               MOVE WS-NONE-LINE TO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+      *
+       SCAN-COPYBOOK-USAGE.
+           PERFORM OPEN-PROGRAM-SOURCE
+           IF WS-SOURCE-STATUS = '00'
+               MOVE 'N' TO WS-FOUND-SWITCH
+               PERFORM SCAN-ONE-LINE-FOR-COPYBOOK UNTIL WS-END-OF-SOURCE
+               CLOSE SOURCE-FILE
+               IF WS-FOUND-IN-PROGRAM
+                   PERFORM APPEND-PROGRAM-NAME
+                   SET WS-ANY-PROGRAM-FOUND TO TRUE
+               END-IF
+           END-IF.
+      *
+       SCAN-ONE-LINE-FOR-COPYBOOK.
+           READ SOURCE-FILE
+               AT END
+                   SET WS-END-OF-SOURCE TO TRUE
+               NOT AT END
+                   MOVE 0 TO WS-MATCH-COUNT
+                   INSPECT SOURCE-LINE TALLYING WS-MATCH-COUNT
+                       FOR ALL WS-CPY-SEARCH (WS-CPY-IDX)
+                           (1 : WS-CPY-SEARCH-LEN (WS-CPY-IDX))
+                   IF WS-MATCH-COUNT > 0
+                       SET WS-FOUND-IN-PROGRAM TO TRUE
+                   END-IF
+           END-READ.
+      *
+      *    FOR ONE EQU NAME, SCAN EVERY PROGRAM'S SOURCE (INCLUDING
+      *    COMMENT TEXT) AND LIST THE ONES THAT MENTION IT.
+       REPORT-ONE-EQU.
+           MOVE SPACES TO WS-XREF-PROGRAMS
+           MOVE 'N' TO WS-ANY-FOUND-SWITCH
+           PERFORM SCAN-EQU-USAGE
+               VARYING WS-PGM-IDX FROM 1 BY 1
+               UNTIL WS-PGM-IDX > WS-PROGRAM-COUNT
+           IF WS-ANY-PROGRAM-FOUND
+               MOVE WS-EQU-NAME (WS-EQU-IDX) TO WS-XREF-NAME
+               MOVE WS-XREF-LINE TO REPORT-LINE
+           ELSE
+               MOVE WS-EQU-NAME (WS-EQU-IDX) TO WS-NONE-NAME
+               MOVE WS-NONE-LINE TO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+      *
+       SCAN-EQU-USAGE.
+           PERFORM OPEN-PROGRAM-SOURCE
+           IF WS-SOURCE-STATUS = '00'
+               MOVE 'N' TO WS-FOUND-SWITCH
+               PERFORM SCAN-ONE-LINE-FOR-EQU UNTIL WS-END-OF-SOURCE
+               CLOSE SOURCE-FILE
+               IF WS-FOUND-IN-PROGRAM
+                   PERFORM APPEND-PROGRAM-NAME
+                   SET WS-ANY-PROGRAM-FOUND TO TRUE
+               END-IF
+           END-IF.
+      *
+       SCAN-ONE-LINE-FOR-EQU.
+           READ SOURCE-FILE
+               AT END
+                   SET WS-END-OF-SOURCE TO TRUE
+               NOT AT END
+                   MOVE 0 TO WS-MATCH-COUNT
+                   INSPECT SOURCE-LINE TALLYING WS-MATCH-COUNT
+                       FOR ALL WS-EQU-NAME (WS-EQU-IDX)
+                           (1 : WS-EQU-LEN (WS-EQU-IDX))
+                   IF WS-MATCH-COUNT > 0
+                       SET WS-FOUND-IN-PROGRAM TO TRUE
+                   END-IF
+           END-READ.
+      *
+       OPEN-PROGRAM-SOURCE.
+           MOVE SPACES TO WS-SOURCE-PATH
+           STRING WS-PGM-NAME (WS-PGM-IDX) DELIMITED BY SPACE
+               '.CBL' DELIMITED BY SIZE
+               INTO WS-SOURCE-PATH
+           END-STRING
+           MOVE 'N' TO WS-SOURCE-EOF-SWITCH
+           OPEN INPUT SOURCE-FILE.
+      *
+      *    APPEND THIS PROGRAM'S NAME TO THE GROWING LIST FOR THE
+      *    CURRENT REPORT LINE, COMMA-SEPARATED.
+       APPEND-PROGRAM-NAME.
+           IF WS-XREF-PROGRAMS = SPACES
+               STRING WS-PGM-NAME (WS-PGM-IDX) DELIMITED BY SPACE
+                   INTO WS-XREF-PROGRAMS
+           ELSE
+               STRING WS-XREF-PROGRAMS DELIMITED BY SPACE
+                   ', ' DELIMITED BY SIZE
+                   WS-PGM-NAME (WS-PGM-IDX) DELIMITED BY SPACE
+                   INTO WS-XREF-PROGRAMS
+           END-IF.

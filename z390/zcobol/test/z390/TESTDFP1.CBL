@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTDFP1.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/08/26.
+      * TEST FLOAT-DECIMAL-16/FLOAT-DECIMAL-34 (DFP) CONVERSION TO AND
+      * FROM PACKED DECIMAL, THE COBOL-LEVEL EQUIVALENT OF THE
+      * PFPO_TYPE_DD/PFPO_TYPE_LD CONVERSIONS DOCUMENTED IN ZC_PFPO.CPY,
+      * FOR EXACT DECIMAL INTEREST CALCULATIONS.  EACH DFP DECLARATION
+      * IS CONFIRMED AGAINST PFPO-TEST-VALIDATE (ZC_PFPOT.CPY/
+      * ZC_PFPOTP.CPY) BEFORE IT IS RELIED ON, SO THE TIE TO
+      * PFPO_TYPE_DD/PFPO_TYPE_LD IS MORE THAN JUST THIS COMMENT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-PRINCIPAL     COMP-3 PIC S9(9)V99   VALUE 100000.00.
+       77  WS-RATE          COMP-3 PIC S9V9(4)    VALUE 0.0525.
+       77  WS-DD-INTEREST   USAGE FLOAT-DECIMAL-16 VALUE 0.
+       77  WS-INTEREST      COMP-3 PIC S9(7)V99   VALUE 0.
+       77  WS-EXP-INTEREST  COMP-3 PIC S9(7)V99   VALUE 5250.00.
+       77  WS-LD-BALANCE    USAGE FLOAT-DECIMAL-34 VALUE 0.
+       77  WS-LD-FACTOR     USAGE FLOAT-DECIMAL-34 VALUE 1.0525.
+       77  WS-BALANCE       COMP-3 PIC S9(9)V9(4) VALUE 0.
+       77  WS-EXP-BALANCE   COMP-3 PIC S9(9)V9(4) VALUE 105250.0000.
+           COPY ZC_PFPOT.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTDFP1 STARTING'
+      *
+      *    CONFIRM PFPO_TYPE_DD/PFPO_TYPE_DD IS A CONVERSION THIS
+      *    RUNTIME SUPPORTS BEFORE RELYING ON WS-DD-INTEREST (FLOAT-
+      *    DECIMAL-16) BELOW.
+           MOVE PFPO-TYPE-DD TO PFPO-TEST-TYPE1
+           MOVE PFPO-TYPE-DD TO PFPO-TEST-TYPE2
+           PERFORM PFPO-TEST-VALIDATE
+           IF PFPO-TEST-INVALID
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'ERROR - THIS RUNTIME DOES NOT SUPPORT DD DFP'
+           END-IF
+      *
+      *    16 DIGIT DFP: SIMPLE INTEREST = PRINCIPAL * RATE, PACKED
+      *    DECIMAL OPERANDS CONVERTED TO DFP FOR THE MULTIPLY THEN
+      *    THE DFP RESULT ROUNDED BACK TO PACKED DECIMAL.
+           COMPUTE WS-DD-INTEREST = WS-PRINCIPAL * WS-RATE
+           MOVE WS-DD-INTEREST TO WS-INTEREST
+           IF WS-INTEREST NOT = WS-EXP-INTEREST
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'ERROR IN 16 DIGIT DFP INTEREST CALC'
+           END-IF
+      *
+      *    CONFIRM PFPO_TYPE_LD/PFPO_TYPE_LD IS A CONVERSION THIS
+      *    RUNTIME SUPPORTS BEFORE RELYING ON WS-LD-BALANCE/WS-LD-
+      *    FACTOR (FLOAT-DECIMAL-34) BELOW.
+           MOVE PFPO-TYPE-LD TO PFPO-TEST-TYPE1
+           MOVE PFPO-TYPE-LD TO PFPO-TEST-TYPE2
+           PERFORM PFPO-TEST-VALIDATE
+           IF PFPO-TEST-INVALID
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'ERROR - THIS RUNTIME DOES NOT SUPPORT LD DFP'
+           END-IF
+      *
+      *    34 DIGIT DFP: BALANCE = PRINCIPAL * (1 + RATE), CARRIED
+      *    THROUGH EXTENDED PRECISION DFP TO AVOID INTERMEDIATE
+      *    TRUNCATION ON THE COMPOUNDING FACTOR.
+           COMPUTE WS-LD-BALANCE = WS-PRINCIPAL * WS-LD-FACTOR
+           MOVE WS-LD-BALANCE TO WS-BALANCE
+           IF WS-BALANCE NOT = WS-EXP-BALANCE
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'ERROR IN 34 DIGIT DFP BALANCE CALC'
+           END-IF
+      *
+           IF RETURN-CODE = 0
+               DISPLAY 'TESTDFP1 ENDED OK'
+           ELSE
+               DISPLAY 'TESTDFP1 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.
+      *
+           COPY ZC_PFPOTP.

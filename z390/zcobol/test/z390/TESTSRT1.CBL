@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTSRT1.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/08/26.
+      * EXERCISES THE STRAIGHT USING/GIVING FORM OF THE SORT VERB --
+      * BUILDS AN UNSORTED TRANSACTION EXTRACT, SORTS IT ASCENDING BY
+      * ACCOUNT NUMBER THEN DESCENDING BY AMOUNT WITHIN ACCOUNT, AND
+      * VERIFIES THE GIVING FILE CAME BACK IN THE EXPECTED SEQUENCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN ASSIGN TO "TESTSRT1.IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT TRANS-OUT ASSIGN TO "TESTSRT1.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT SORT-WORK ASSIGN TO "TESTSRT1.SRT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN
+           RECORD CONTAINS 20 CHARACTERS.
+       01  TRANS-IN-RECORD               PIC X(20).
+       FD  TRANS-OUT
+           RECORD CONTAINS 20 CHARACTERS.
+       01  TRANS-OUT-RECORD              PIC X(20).
+       SD  SORT-WORK
+           RECORD CONTAINS 20 CHARACTERS.
+       01  SORT-WORK-RECORD.
+           05  SW-ACCOUNT-NUMBER          PIC X(06).
+           05  SW-AMOUNT                  PIC S9(7)V99.
+           05  FILLER                     PIC X(05).
+       WORKING-STORAGE SECTION.
+       77  WS-IN-STATUS                   PIC XX.
+       77  WS-OUT-STATUS                  PIC XX.
+       77  WS-LINE-COUNT                  PIC S9(4) COMP VALUE 0.
+       01  WS-OUT-RECORD.
+           05  WS-OUT-ACCOUNT             PIC X(06).
+           05  WS-OUT-AMOUNT              PIC S9(7)V99.
+           05  FILLER                     PIC X(05).
+       01  WS-EXPECTED-ACCOUNTS.
+           05  FILLER                     PIC X(06) VALUE '000100'.
+           05  FILLER                     PIC X(06) VALUE '000100'.
+           05  FILLER                     PIC X(06) VALUE '000200'.
+       01  WS-EXPECTED-TABLE REDEFINES WS-EXPECTED-ACCOUNTS.
+           05  WS-EXPECTED-ACCT OCCURS 3 TIMES
+                                    PIC X(06).
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTSRT1 STARTING'
+           PERFORM BUILD-UNSORTED-INPUT
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-ACCOUNT-NUMBER
+               ON DESCENDING KEY SW-AMOUNT
+               USING TRANS-IN
+               GIVING TRANS-OUT
+           IF SORT-RETURN NOT = 0
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTSRT1 SORT FAILED, SORT-RETURN='
+                   SORT-RETURN
+           ELSE
+               PERFORM VERIFY-SORTED-OUTPUT
+           END-IF
+           IF RETURN-CODE = 0
+               DISPLAY 'TESTSRT1 ENDED OK'
+           ELSE
+               DISPLAY 'TESTSRT1 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.
+      *
+      *    THREE RECORDS, DELIBERATELY OUT OF SEQUENCE, WITH TWO
+      *    SHARING AN ACCOUNT NUMBER SO THE MINOR DESCENDING KEY IS
+      *    ALSO EXERCISED.
+       BUILD-UNSORTED-INPUT.
+           OPEN OUTPUT TRANS-IN
+           MOVE SPACES   TO WS-OUT-RECORD
+           MOVE '000200' TO WS-OUT-ACCOUNT
+           MOVE 500.00   TO WS-OUT-AMOUNT
+           MOVE WS-OUT-RECORD TO TRANS-IN-RECORD
+           WRITE TRANS-IN-RECORD
+           MOVE SPACES   TO WS-OUT-RECORD
+           MOVE '000100' TO WS-OUT-ACCOUNT
+           MOVE 100.00   TO WS-OUT-AMOUNT
+           MOVE WS-OUT-RECORD TO TRANS-IN-RECORD
+           WRITE TRANS-IN-RECORD
+           MOVE SPACES   TO WS-OUT-RECORD
+           MOVE '000100' TO WS-OUT-ACCOUNT
+           MOVE 900.00   TO WS-OUT-AMOUNT
+           MOVE WS-OUT-RECORD TO TRANS-IN-RECORD
+           WRITE TRANS-IN-RECORD
+           CLOSE TRANS-IN.
+      *
+       VERIFY-SORTED-OUTPUT.
+           OPEN INPUT TRANS-OUT
+           PERFORM VERIFY-ONE-LINE
+               VARYING WS-LINE-COUNT FROM 1 BY 1
+               UNTIL WS-LINE-COUNT > 3 OR WS-OUT-STATUS NOT = '00'
+           CLOSE TRANS-OUT
+           IF WS-LINE-COUNT NOT = 4
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTSRT1 WRONG OUTPUT RECORD COUNT'
+           END-IF.
+      *
+       VERIFY-ONE-LINE.
+           READ TRANS-OUT INTO WS-OUT-RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-OUT-ACCOUNT NOT =
+                           WS-EXPECTED-ACCT (WS-LINE-COUNT)
+                       MOVE 16 TO RETURN-CODE
+                       DISPLAY 'TESTSRT1 OUT OF SEQUENCE AT LINE '
+                           WS-LINE-COUNT
+                   END-IF
+           END-READ.

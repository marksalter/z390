@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TESTSRT3.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/08/26.
+      * A STANDALONE SORT STEP DRIVEN BY DFSORT-STYLE CONTROL
+      * STATEMENTS READ AT RUN TIME FROM A CONTROL-CARD FILE, THE WAY
+      * A NIGHTLY EXTRACT-AND-SORT STEP WOULD BE DRIVEN BY SYSIN ON
+      * THE MAINFRAME --
+      *    SORT FIELDS=(START,LENGTH,FORMAT,ORDER)
+      *    INCLUDE COND=(START,LENGTH,FORMAT,OPERATOR,'LITERAL')
+      * FIELDS= IDENTIFIES THE SORT KEY BY POSITION AND LENGTH RATHER
+      * THAN BY A COMPILE-TIME DATA NAME, AND INCLUDE COND= FILTERS
+      * RECORDS BEFORE THEY REACH THE SORT WORK FILE.  BECAUSE THE
+      * COBOL SORT VERB STILL NEEDS A FIXED KEY DATA ITEM AT COMPILE
+      * TIME, THE INPUT PROCEDURE COPIES THE RUN-TIME-LOCATED KEY
+      * FIELD (VIA REFERENCE MODIFICATION) INTO A FIXED KEY PREFIX
+      * AHEAD OF THE ORIGINAL RECORD IMAGE, SORTS ON THAT PREFIX, AND
+      * THE OUTPUT PROCEDURE STRIPS IT BACK OFF -- THE SAME TECHNIQUE
+      * A HAND-WRITTEN GENERIC SORT UTILITY USES ON REAL Z/OS WHEN THE
+      * KEY POSITION IS NOT KNOWN UNTIL THE CONTROL CARDS ARE READ.
+      *
+      * THIS TEST BUILDS ITS OWN CONTROL-CARD FILE AND UNSORTED,
+      * MIXED-TYPE EXTRACT, RUNS THEM THROUGH THE CONTROL-CARD-DRIVEN
+      * SORT LOGIC, AND VERIFIES ONLY THE INCLUDED RECORDS COME BACK,
+      * IN KEY SEQUENCE.  THE CONTROL CARDS DELIBERATELY EXERCISE A
+      * DESCENDING FIELDS= ORDER AND A NON-EQUAL INCLUDE COND=
+      * OPERATOR (GT) RATHER THAN THE ASCENDING/EQ COMBINATION THAT
+      * WOULD PASS EVEN IF ONE OF THOSE TWO CONTROL-CARD OPERANDS WERE
+      * SILENTLY IGNORED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-CARDS ASSIGN TO "TESTSRT3.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT SORT-IN ASSIGN TO "TESTSRT3.IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT SORT-OUT ASSIGN TO "TESTSRT3.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT SORT-WORK ASSIGN TO "TESTSRT3.SRT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-CARDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CTL-CARD-RECORD                PIC X(80).
+       FD  SORT-IN
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SORT-IN-RECORD                 PIC X(80).
+       FD  SORT-OUT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SORT-OUT-RECORD                PIC X(80).
+      *
+      *    SORT WORK RECORD = FIXED KEY PREFIX (PADDED TO THE LONGEST
+      *    KEY THIS UTILITY SUPPORTS) FOLLOWED BY THE ORIGINAL RECORD
+      *    IMAGE, UNTOUCHED, SO THE OUTPUT PROCEDURE CAN RETURN IT
+      *    EXACTLY AS READ.
+       SD  SORT-WORK
+           RECORD CONTAINS 100 CHARACTERS.
+       01  SORT-WORK-RECORD.
+           05  SW-KEY-PREFIX               PIC X(20).
+           05  SW-DATA-AREA                PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WS-CTL-STATUS                   PIC XX.
+       77  WS-IN-STATUS                    PIC XX.
+       77  WS-OUT-STATUS                   PIC XX.
+      *
+      *    PARSED SORT FIELDS=(START,LENGTH,FORMAT,ORDER) CONTROL CARD.
+       77  WS-KEY-START                    PIC S9(4) COMP VALUE 0.
+       77  WS-KEY-LENGTH                   PIC S9(4) COMP VALUE 0.
+       77  WS-KEY-ORDER                    PIC X(01) VALUE 'A'.
+      *
+      *    PARSED INCLUDE/OMIT COND=(START,LENGTH,FORMAT,OP,'LIT')
+      *    CONTROL CARD.  COND-ACTION IS 'I' FOR INCLUDE, 'O' FOR OMIT,
+      *    SPACE IF NO COND CARD WAS SUPPLIED (KEEP EVERY RECORD).
+       77  WS-COND-ACTION                  PIC X(01) VALUE SPACE.
+       77  WS-COND-START                   PIC S9(4) COMP VALUE 0.
+       77  WS-COND-LENGTH                  PIC S9(4) COMP VALUE 0.
+       77  WS-COND-OPERATOR                PIC X(02) VALUE SPACES.
+       77  WS-COND-LITERAL                 PIC X(20) VALUE SPACES.
+       77  WS-COND-TRUE-SWITCH             PIC X(01) VALUE 'N'.
+           88  WS-COND-TRUE                         VALUE 'Y'.
+           88  WS-COND-FALSE                        VALUE 'N'.
+      *
+      *    WORK FIELDS FOR CONTROL-CARD PARSING.
+       77  WS-CARD-KEYWORD                 PIC X(10).
+       77  WS-CARD-PARMS                   PIC X(70).
+       77  WS-CARD-DISCARD                 PIC X(10).
+      *
+       77  WS-CTL-EOF-SWITCH                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-CTL                        VALUE 'Y'.
+       77  WS-IN-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-IN                         VALUE 'Y'.
+       77  WS-RETURN-EOF-SWITCH             PIC X(01) VALUE 'N'.
+           88  WS-END-OF-RETURN                     VALUE 'Y'.
+       77  WS-KEEP-SWITCH                   PIC X(01) VALUE 'N'.
+           88  WS-KEEP-RECORD                       VALUE 'Y'.
+      *
+       77  WS-OUT-LINE-COUNT                PIC S9(4) COMP VALUE 0.
+       01  WS-EXPECTED-KEYS.
+           05  FILLER                       PIC X(06) VALUE '000300'.
+           05  FILLER                       PIC X(06) VALUE '000100'.
+       01  WS-EXPECTED-TABLE REDEFINES WS-EXPECTED-KEYS.
+           05  WS-EXPECTED-KEY OCCURS 2 TIMES
+                                    PIC X(06).
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'TESTSRT3 STARTING'
+           PERFORM BUILD-CONTROL-CARDS
+           PERFORM BUILD-UNSORTED-EXTRACT
+           PERFORM READ-CONTROL-CARDS
+           IF WS-KEY-ORDER = 'D'
+               SORT SORT-WORK
+                   ON DESCENDING KEY SW-KEY-PREFIX
+                   INPUT PROCEDURE IS FILTER-AND-RELEASE
+                   OUTPUT PROCEDURE IS RETURN-AND-WRITE
+           ELSE
+               SORT SORT-WORK
+                   ON ASCENDING KEY SW-KEY-PREFIX
+                   INPUT PROCEDURE IS FILTER-AND-RELEASE
+                   OUTPUT PROCEDURE IS RETURN-AND-WRITE
+           END-IF
+           IF SORT-RETURN NOT = 0
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTSRT3 SORT FAILED, SORT-RETURN='
+                   SORT-RETURN
+           ELSE
+               PERFORM VERIFY-FILTERED-OUTPUT
+           END-IF
+           IF RETURN-CODE = 0
+               DISPLAY 'TESTSRT3 ENDED OK'
+           ELSE
+               DISPLAY 'TESTSRT3 ENDED WITH ERRORS'
+           END-IF
+           STOP RUN.
+      *
+      *    CONTROL CARDS: SORT DESCENDING ON THE 6 BYTE ACCOUNT NUMBER
+      *    STARTING IN COLUMN 1, INCLUDING ONLY RECORDS WHERE THE
+      *    TRANSACTION TYPE IN COLUMN 7 IS GREATER THAN 'C' -- THAT IS
+      *    ONLY 'D' (DEBIT) RECORDS, THE SAME SURVIVORS AS AN EQ 'D'
+      *    TEST WOULD KEEP, BUT PROVEN HERE VIA THE GT OPERATOR.
+       BUILD-CONTROL-CARDS.
+           OPEN OUTPUT CTL-CARDS
+           MOVE SPACES TO CTL-CARD-RECORD
+           MOVE 'SORT FIELDS=(1,6,CH,D)'    TO CTL-CARD-RECORD
+           WRITE CTL-CARD-RECORD
+           MOVE SPACES TO CTL-CARD-RECORD
+           MOVE "INCLUDE COND=(7,1,CH,GT,C'C')"
+               TO CTL-CARD-RECORD
+           WRITE CTL-CARD-RECORD
+           CLOSE CTL-CARDS.
+      *
+      *    FOUR 80 BYTE EXTRACT RECORDS, OUT OF SEQUENCE, TWO DEBITS
+      *    AND TWO CREDITS.
+       BUILD-UNSORTED-EXTRACT.
+           OPEN OUTPUT SORT-IN
+           MOVE SPACES TO SORT-IN-RECORD
+           MOVE '000300D'                   TO SORT-IN-RECORD(1:7)
+           WRITE SORT-IN-RECORD
+           MOVE SPACES TO SORT-IN-RECORD
+           MOVE '000400C'                   TO SORT-IN-RECORD(1:7)
+           WRITE SORT-IN-RECORD
+           MOVE SPACES TO SORT-IN-RECORD
+           MOVE '000100D'                   TO SORT-IN-RECORD(1:7)
+           WRITE SORT-IN-RECORD
+           MOVE SPACES TO SORT-IN-RECORD
+           MOVE '000200C'                   TO SORT-IN-RECORD(1:7)
+           WRITE SORT-IN-RECORD
+           CLOSE SORT-IN.
+      *
+      *    READ THE TWO CONTROL CARDS AND PARSE THEM.  A REAL DFSORT
+      *    STEP CAN CARRY OTHER STATEMENT TYPES; THIS UTILITY ONLY
+      *    NEEDS THE TWO KINDS OUR BATCH SUITE ACTUALLY USES.
+       READ-CONTROL-CARDS.
+           OPEN INPUT CTL-CARDS
+           PERFORM READ-ONE-CONTROL-CARD UNTIL WS-END-OF-CTL
+           CLOSE CTL-CARDS.
+      *
+       READ-ONE-CONTROL-CARD.
+           READ CTL-CARDS
+               AT END
+                   SET WS-END-OF-CTL TO TRUE
+               NOT AT END
+                   UNSTRING CTL-CARD-RECORD DELIMITED BY ' '
+                       INTO WS-CARD-KEYWORD WS-CARD-PARMS
+                   IF WS-CARD-KEYWORD = 'SORT'
+                       PERFORM PARSE-SORT-FIELDS
+                   ELSE
+                   IF WS-CARD-KEYWORD = 'INCLUDE'
+                       MOVE 'I' TO WS-COND-ACTION
+                       PERFORM PARSE-COND
+                   ELSE
+                   IF WS-CARD-KEYWORD = 'OMIT'
+                       MOVE 'O' TO WS-COND-ACTION
+                       PERFORM PARSE-COND
+                   END-IF
+                   END-IF
+                   END-IF
+           END-READ.
+      *
+      *    WS-CARD-PARMS LOOKS LIKE FIELDS=(1,6,CH,A) -- PULL THE FOUR
+      *    COMMA-DELIMITED OPERANDS OUT OF THE PARENTHESES.
+       PARSE-SORT-FIELDS.
+           UNSTRING WS-CARD-PARMS DELIMITED BY '(' OR ')' OR ','
+               INTO WS-CARD-DISCARD
+                    WS-KEY-START
+                    WS-KEY-LENGTH
+                    WS-CARD-KEYWORD
+                    WS-KEY-ORDER
+           END-UNSTRING.
+      *
+      *    WS-CARD-PARMS LOOKS LIKE COND=(7,1,CH,EQ,C'D') -- PULL THE
+      *    FIVE OPERANDS, WITH THE LITERAL STILL WRAPPED IN C'...'.
+       PARSE-COND.
+           UNSTRING WS-CARD-PARMS DELIMITED BY '(' OR ')' OR ','
+               INTO WS-CARD-DISCARD
+                    WS-COND-START
+                    WS-COND-LENGTH
+                    WS-CARD-KEYWORD
+                    WS-COND-OPERATOR
+                    WS-COND-LITERAL
+           END-UNSTRING
+           IF WS-COND-LITERAL(1:2) = "C'"
+               MOVE WS-COND-LITERAL(3:) TO WS-COND-LITERAL
+           END-IF
+           INSPECT WS-COND-LITERAL REPLACING ALL "'" BY SPACE.
+      *
+      *    INPUT PROCEDURE -- APPLY THE INCLUDE/OMIT COND TO EACH
+      *    EXTRACT RECORD, THEN RELEASE SURVIVORS WITH THE RUN-TIME
+      *    KEY FIELD COPIED INTO THE FIXED SORT-WORK KEY PREFIX.
+       FILTER-AND-RELEASE.
+           OPEN INPUT SORT-IN
+           PERFORM FILTER-ONE-RECORD UNTIL WS-END-OF-IN
+           CLOSE SORT-IN.
+      *
+       FILTER-ONE-RECORD.
+           READ SORT-IN
+               AT END
+                   SET WS-END-OF-IN TO TRUE
+               NOT AT END
+                   PERFORM APPLY-CONDITION
+                   IF WS-KEEP-RECORD
+                       MOVE SPACES TO SORT-WORK-RECORD
+                       MOVE SORT-IN-RECORD
+                           (WS-KEY-START : WS-KEY-LENGTH)
+                           TO SW-KEY-PREFIX
+                       MOVE SORT-IN-RECORD TO SW-DATA-AREA
+                       RELEASE SORT-WORK-RECORD
+                   END-IF
+           END-READ.
+      *
+      *    NO COND CARD MEANS KEEP EVERYTHING.  OTHERWISE EVALUATE THE
+      *    COND FIELD AGAINST THE LITERAL WITH WS-COND-OPERATOR AND
+      *    KEEP OR DROP PER INCLUDE/OMIT.
+       APPLY-CONDITION.
+           SET WS-KEEP-RECORD TO TRUE
+           IF WS-COND-ACTION = 'I' OR WS-COND-ACTION = 'O'
+               PERFORM EVALUATE-COND-OPERATOR
+               IF WS-COND-ACTION = 'I' AND WS-COND-FALSE
+                   MOVE 'N' TO WS-KEEP-SWITCH
+               END-IF
+               IF WS-COND-ACTION = 'O' AND WS-COND-TRUE
+                   MOVE 'N' TO WS-KEEP-SWITCH
+               END-IF
+           END-IF.
+      *
+      *    COMPARE THE COND FIELD TO THE LITERAL USING THE PARSED
+      *    OPERATOR (EQ/NE/GT/LT/GE/LE) -- THE SAME OPERATOR SET AND
+      *    DISPATCH STYLE AS ZC_COND.CPY'S COND-EVALUATE.
+       EVALUATE-COND-OPERATOR.
+           SET WS-COND-FALSE TO TRUE
+           EVALUATE WS-COND-OPERATOR
+               WHEN 'EQ'
+                   IF SORT-IN-RECORD (WS-COND-START : WS-COND-LENGTH)
+                           = WS-COND-LITERAL (1 : WS-COND-LENGTH)
+                       SET WS-COND-TRUE TO TRUE
+                   END-IF
+               WHEN 'NE'
+                   IF SORT-IN-RECORD (WS-COND-START : WS-COND-LENGTH)
+                           NOT = WS-COND-LITERAL (1 : WS-COND-LENGTH)
+                       SET WS-COND-TRUE TO TRUE
+                   END-IF
+               WHEN 'GT'
+                   IF SORT-IN-RECORD (WS-COND-START : WS-COND-LENGTH)
+                           > WS-COND-LITERAL (1 : WS-COND-LENGTH)
+                       SET WS-COND-TRUE TO TRUE
+                   END-IF
+               WHEN 'LT'
+                   IF SORT-IN-RECORD (WS-COND-START : WS-COND-LENGTH)
+                           < WS-COND-LITERAL (1 : WS-COND-LENGTH)
+                       SET WS-COND-TRUE TO TRUE
+                   END-IF
+               WHEN 'GE'
+                   IF SORT-IN-RECORD (WS-COND-START : WS-COND-LENGTH)
+                           >= WS-COND-LITERAL (1 : WS-COND-LENGTH)
+                       SET WS-COND-TRUE TO TRUE
+                   END-IF
+               WHEN 'LE'
+                   IF SORT-IN-RECORD (WS-COND-START : WS-COND-LENGTH)
+                           <= WS-COND-LITERAL (1 : WS-COND-LENGTH)
+                       SET WS-COND-TRUE TO TRUE
+                   END-IF
+           END-EVALUATE.
+      *
+      *    OUTPUT PROCEDURE -- RETURN EACH SORTED WORK RECORD AND
+      *    WRITE BACK THE ORIGINAL 80 BYTE RECORD IMAGE, KEY PREFIX
+      *    STRIPPED OFF.
+       RETURN-AND-WRITE.
+           OPEN OUTPUT SORT-OUT
+           PERFORM RETURN-ONE-RECORD UNTIL WS-END-OF-RETURN
+           CLOSE SORT-OUT.
+      *
+       RETURN-ONE-RECORD.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-END-OF-RETURN TO TRUE
+               NOT AT END
+                   MOVE SW-DATA-AREA TO SORT-OUT-RECORD
+                   WRITE SORT-OUT-RECORD
+           END-RETURN.
+      *
+       VERIFY-FILTERED-OUTPUT.
+           OPEN INPUT SORT-OUT
+           PERFORM VERIFY-ONE-LINE
+               VARYING WS-OUT-LINE-COUNT FROM 1 BY 1
+               UNTIL WS-OUT-LINE-COUNT > 2 OR WS-OUT-STATUS NOT = '00'
+           CLOSE SORT-OUT
+           IF WS-OUT-LINE-COUNT NOT = 3
+               MOVE 16 TO RETURN-CODE
+               DISPLAY 'TESTSRT3 WRONG SURVIVOR COUNT'
+           END-IF.
+      *
+       VERIFY-ONE-LINE.
+           READ SORT-OUT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF SORT-OUT-RECORD (1:6) NOT =
+                           WS-EXPECTED-KEY (WS-OUT-LINE-COUNT)
+                       MOVE 16 TO RETURN-CODE
+                       DISPLAY 'TESTSRT3 OUT OF SEQUENCE AT LINE '
+                           WS-OUT-LINE-COUNT
+                   END-IF
+           END-READ.

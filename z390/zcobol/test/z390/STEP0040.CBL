@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    STEP0040.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/09/26.
+      * FOURTH STEP OF THE TESTJCL1 JOB STREAM DEMO.  THE DRIVER'S
+      * COND= TEST FOR THIS STEP IS SUPPOSED TO LET IT RUN, SO IT
+      * WRITES A MARKER FILE THE DRIVER CAN CHECK FOR.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'STEP0040 PROCESSING'
+           CALL 'SYSTEM' USING 'touch STEP0040.RAN'
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.

@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZTESTRUN.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/08/26.
+      * DRIVES EVERY TESTNNN REGRESSION PROGRAM IN THIS DIRECTORY BACK
+      * TO BACK, CAPTURES THE FINAL RETURN-CODE FROM EACH AND WRITES A
+      * PASS/FAIL SUMMARY REPORT SO A NEW Z390 BUILD CAN BE VALIDATED
+      * IN ONE PASS INSTEAD OF WATCHING THE CONSOLE FOR EACH ONE.
+      *
+      * TO ADD A NEW REGRESSION TEST TO THE SUITE, ADD ITS PROGRAM-ID
+      * AS ANOTHER WS-TEST-ENTRY BELOW -- NO OTHER CHANGE IS NEEDED.
+      *
+      * EACH TESTNNN PROGRAM IS A SELF CONTAINED BATCH RUN UNIT THAT
+      * ENDS WITH STOP RUN, SO IT IS DRIVEN AS ITS OWN OS PROCESS (THE
+      * SAME WAY Z390 DRIVES ONE JOB STEP PER PROGRAM) RATHER THAN
+      * WITH A COBOL CALL -- A CALLED PROGRAM'S STOP RUN WOULD END THE
+      * WHOLE DRIVER.  THE BUILD IS EXPECTED TO PRODUCE ONE EXECUTABLE
+      * PER TEST PROGRAM, NAMED FOR THE PROGRAM-ID IN LOWER CASE, IN
+      * THE CURRENT DIRECTORY (E.G. TESTSIX1 -> ./testsix1).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-FILE ASSIGN TO "TESTRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUMMARY-LINE               PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WS-SUMMARY-STATUS          PIC XX.
+       77  WS-TEST-COUNT              PIC S9(4) COMP VALUE 0.
+       77  WS-PASS-COUNT              PIC S9(4) COMP VALUE 0.
+       77  WS-FAIL-COUNT              PIC S9(4) COMP VALUE 0.
+       77  WS-SUB                     PIC S9(4) COMP VALUE 0.
+       77  WS-RC-DISPLAY              PIC -(4)9.
+       77  WS-RUN-COMMAND             PIC X(20).
+       77  WS-WAIT-STATUS             PIC S9(9) COMP.
+       77  WS-ACTUAL-RC               PIC S9(9) COMP.
+      *
+      * TABLE OF REGRESSION PROGRAMS TO RUN, IN ORDER.  A TEST PASSES
+      * WHEN IT RETURNS RC 0000 -- ANY OTHER RETURN-CODE IS A FAILURE.
+       01  WS-TEST-NAMES.
+           05  FILLER                 PIC X(8) VALUE 'TESTSIX1'.
+           05  FILLER                 PIC X(8) VALUE 'TESTDFP1'.
+           05  FILLER                 PIC X(8) VALUE 'TESTDEP1'.
+           05  FILLER                 PIC X(8) VALUE 'TESTRST1'.
+           05  FILLER                 PIC X(8) VALUE 'TESTRST0'.
+           05  FILLER                 PIC X(8) VALUE 'TESTSRT1'.
+           05  FILLER                 PIC X(8) VALUE 'TESTSRT2'.
+           05  FILLER                 PIC X(8) VALUE 'TESTSRT3'.
+           05  FILLER                 PIC X(8) VALUE 'TESTMRG1'.
+           05  FILLER                 PIC X(8) VALUE 'TESTLOG1'.
+           05  FILLER                 PIC X(8) VALUE 'TESTJCL1'.
+           05  FILLER                 PIC X(8) VALUE 'TESTPFP1'.
+       01  WS-TEST-TABLE REDEFINES WS-TEST-NAMES.
+           05  WS-TEST-ENTRY OCCURS 12 TIMES
+                             INDEXED BY WS-TEST-IDX.
+               10  WS-TEST-NAME       PIC X(8).
+       77  WS-TEST-TABLE-COUNT        PIC S9(4) COMP VALUE 12.
+      *
+       01  WS-RESULT-LINE.
+           05  WS-RESULT-NAME         PIC X(8).
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  WS-RESULT-RC           PIC -(4)9.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  WS-RESULT-STATUS       PIC X(4).
+       77  WS-HEADING-1                PIC X(80) VALUE
+           'PROGRAM     RC     STATUS'.
+       01  WS-TOTAL-LINE.
+           05  FILLER                 PIC X(20) VALUE
+               'TESTS RUN.......'.
+           05  WS-TOTAL-RUN           PIC -(4)9.
+       01  WS-PASS-LINE.
+           05  FILLER                 PIC X(20) VALUE
+               'TESTS PASSED.....'.
+           05  WS-TOTAL-PASS          PIC -(4)9.
+       01  WS-FAIL-LINE.
+           05  FILLER                 PIC X(20) VALUE
+               'TESTS FAILED.....'.
+           05  WS-TOTAL-FAIL          PIC -(4)9.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'ZTESTRUN STARTING'
+           OPEN OUTPUT SUMMARY-FILE
+           MOVE WS-HEADING-1 TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           PERFORM RUN-ONE-TEST
+               VARYING WS-TEST-IDX FROM 1 BY 1
+               UNTIL WS-TEST-IDX > WS-TEST-TABLE-COUNT
+           MOVE WS-TEST-COUNT TO WS-TOTAL-RUN
+           MOVE WS-PASS-COUNT TO WS-TOTAL-PASS
+           MOVE WS-FAIL-COUNT TO WS-TOTAL-FAIL
+           MOVE WS-TOTAL-LINE TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE WS-PASS-LINE TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE WS-FAIL-LINE TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           CLOSE SUMMARY-FILE
+           DISPLAY 'REGRESSION SUMMARY: ' WS-TOTAL-RUN
+               ' RUN, ' WS-TOTAL-PASS ' PASSED, ' WS-TOTAL-FAIL
+               ' FAILED'
+           IF WS-FAIL-COUNT > 0
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           DISPLAY 'ZTESTRUN ENDED OK'
+           STOP RUN.
+      *
+       RUN-ONE-TEST.
+           ADD 1 TO WS-TEST-COUNT
+           MOVE SPACES TO WS-RUN-COMMAND
+           STRING './' FUNCTION LOWER-CASE (WS-TEST-NAME (WS-TEST-IDX))
+               DELIMITED BY SIZE INTO WS-RUN-COMMAND
+           END-STRING
+           CALL 'SYSTEM' USING WS-RUN-COMMAND
+           MOVE RETURN-CODE TO WS-WAIT-STATUS
+           COMPUTE WS-ACTUAL-RC = WS-WAIT-STATUS / 256
+           MOVE WS-TEST-NAME (WS-TEST-IDX) TO WS-RESULT-NAME
+           MOVE WS-ACTUAL-RC TO WS-RESULT-RC
+           IF WS-ACTUAL-RC = 0
+               MOVE 'PASS' TO WS-RESULT-STATUS
+               ADD 1 TO WS-PASS-COUNT
+           ELSE
+               MOVE 'FAIL' TO WS-RESULT-STATUS
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+           MOVE WS-RESULT-LINE TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE WS-ACTUAL-RC TO WS-RC-DISPLAY
+           DISPLAY WS-RESULT-NAME ' RC=' WS-RC-DISPLAY
+               ' ' WS-RESULT-STATUS.

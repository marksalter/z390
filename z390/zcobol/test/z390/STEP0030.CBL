@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    STEP0030.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/09/26.
+      * THIRD STEP OF THE TESTJCL1 JOB STREAM DEMO.  THE DRIVER'S
+      * COND= TEST FOR THIS STEP IS SUPPOSED TO BYPASS IT, SO IF IT
+      * EVER RUNS IT WRITES A MARKER FILE THE DRIVER CAN CHECK FOR.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'STEP0030 PROCESSING'
+           CALL 'SYSTEM' USING 'touch STEP0030.RAN'
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.

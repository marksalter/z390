@@ -0,0 +1,14 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    STEP0020.
+       AUTHOR.        DON HIGGINS.
+       DATE-WRITTEN.  08/09/26.
+      * SECOND STEP OF THE TESTJCL1 JOB STREAM DEMO -- ALWAYS ENDS
+      * RETURN-CODE 8 (A WARNING CONDITION) SO LATER STEPS' COND=
+      * TESTS AGAINST IT HAVE A KNOWN VALUE TO CHECK.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'STEP0020 PROCESSING'
+           MOVE 8 TO RETURN-CODE
+           STOP RUN.

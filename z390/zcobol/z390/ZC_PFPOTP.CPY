@@ -0,0 +1,14 @@
+      * ZC_PFPOTP.CPY - PFPO_TEST VALID-OPCODE-COMBINATION CHECK LOGIC.
+      * AUTHOR - DON HIGGINS.  DATE - 08/09/26.
+      *
+      * COPY ONCE INTO THE PROCEDURE DIVISION OF A JOB THAT USES
+      * ZC_PFPOT.CPY.  NO REPLACING OPERANDS -- SET THE ZC_PFPOT.CPY
+      * FIELDS BEFORE EACH PERFORM PFPO-TEST-VALIDATE.
+       PFPO-TEST-VALIDATE.
+           SET PFPO-TEST-INVALID TO TRUE
+           IF (PFPO-TEST-TYPE1 = PFPO-TYPE-DD OR
+               PFPO-TEST-TYPE1 = PFPO-TYPE-LD)
+               AND (PFPO-TEST-TYPE2 = PFPO-TYPE-DD OR
+               PFPO-TEST-TYPE2 = PFPO-TYPE-LD)
+               SET PFPO-TEST-VALID TO TRUE
+           END-IF.

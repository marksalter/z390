@@ -0,0 +1,12 @@
+      * ZC_CKPTF.CPY - CHECKPOINT/RESTART FILE SECTION LAYOUT.
+      * AUTHOR - DON HIGGINS.  DATE - 08/08/26.
+      *
+      * COPY INTO FILE SECTION, PAIRED WITH THE SELECT IN ZC_CKPTS.CPY.
+      * ONE FIXED-LENGTH RECORD HOLDS THE JOB'S CURRENT RESTART STEP.
+       FD  CKPT-FILE
+           RECORD CONTAINS 32 CHARACTERS.
+       01  CKPT-FILE-RECORD.
+           05  CKPT-REC-JOB-NAME          PIC X(08).
+           05  CKPT-REC-STEP-NUMBER       PIC 9(04).
+           05  CKPT-REC-RESUME-KEY        PIC X(16).
+           05  FILLER                     PIC X(04).

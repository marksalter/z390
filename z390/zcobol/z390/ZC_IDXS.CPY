@@ -0,0 +1,19 @@
+      * ZC_IDXS.CPY - INDEXED (KSDS-STYLE) MASTER FILE-CONTROL ENTRY.
+      * AUTHOR - DON HIGGINS.  DATE - 08/08/26.
+      *
+      * COPY INTO FILE-CONTROL PARAGRAPH FOR A MASTER FILE THAT NEEDS
+      * VSAM KSDS-LIKE ACCESS -- START, READ NEXT, DYNAMIC READ BY KEY
+      * AND REWRITE -- BACKED BY THE ZCOBOL RUNTIME'S EMULATED
+      * KEY-SEQUENCED STRUCTURE (ORGANIZATION IS INDEXED, WHICH THE
+      * UNDERLYING RUNTIME MAPS TO ITS OWN INDEXED FILE HANDLER RATHER
+      * THAN A REAL VSAM CLUSTER).  REPLACING OPERANDS --
+      *    :IDX-PHYSICAL-NAME: - THE LITERAL EXTERNAL FILE NAME
+      *    :IDX-FILE-NAME:     - THE SELECT/FD FILE NAME TO DECLARE
+      *    :IDX-RECORD-KEY:    - THE FIELD IN THE FD RECORD THAT IS THE
+      *                          PRIME RECORD KEY
+      *    :IDX-STATUS:        - THE WORKING-STORAGE FILE STATUS FIELD
+           SELECT :IDX-FILE-NAME: ASSIGN TO :IDX-PHYSICAL-NAME:
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS :IDX-RECORD-KEY:
+               FILE STATUS IS :IDX-STATUS:.

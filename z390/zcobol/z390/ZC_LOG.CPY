@@ -0,0 +1,10 @@
+      * ZC_LOG.CPY - JOB-RUN AUDIT LOG WORKING-STORAGE FIELDS.
+      * AUTHOR - DON HIGGINS.  DATE - 08/09/26.
+      *
+      * COPY INTO WORKING-STORAGE SECTION OF A JOB THAT WRITES ITS
+      * START/END EVENTS TO A COMMON SYSLOG-STYLE AUDIT FILE INSTEAD
+      * OF (OR IN ADDITION TO) THE USUAL DISPLAY BANNERS.  PAIRS WITH
+      * ZC_LOGS.CPY (FILE-CONTROL), ZC_LOGF.CPY (FILE SECTION) AND
+      * ZC_LOGP.CPY (PROCEDURE DIVISION PARAGRAPHS).
+       01  LOG-FILE-STATUS                PIC XX.
+       01  LOG-CURRENT-DATE-TIME           PIC X(21).

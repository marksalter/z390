@@ -0,0 +1,18 @@
+      * ZC_LOGF.CPY - JOB-RUN AUDIT LOG FILE SECTION LAYOUT.
+      * AUTHOR - DON HIGGINS.  DATE - 08/09/26.
+      *
+      * COPY INTO FILE SECTION, PAIRED WITH THE SELECT IN ZC_LOGS.CPY.
+      * ONE FIXED-LENGTH RECORD PER JOB START OR END EVENT.
+       FD  LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LOG-FILE-RECORD.
+           05  LOG-REC-JOB-NAME           PIC X(08).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  LOG-REC-EVENT              PIC X(05).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  LOG-REC-DATE               PIC X(08).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  LOG-REC-TIME               PIC X(06).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  LOG-REC-RETURN-CODE        PIC -(4)9.
+           05  FILLER                     PIC X(40) VALUE SPACES.

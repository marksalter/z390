@@ -0,0 +1,11 @@
+      * ZC_LOGS.CPY - JOB-RUN AUDIT LOG FILE-CONTROL ENTRY.
+      * AUTHOR - DON HIGGINS.  DATE - 08/09/26.
+      *
+      * COPY INTO FILE-CONTROL PARAGRAPH, REPLACING :LOG-PHYSICAL-
+      * NAME: WITH THE LITERAL EXTERNAL FILE NAME FOR THE SHOP'S
+      * COMMON AUDIT LOG (NORMALLY THE SAME PHYSICAL FILE FOR EVERY
+      * JOB, SO ONE FILE ACCUMULATES THE WHOLE SHOP'S RUN HISTORY).
+      * SEE ZC_LOG.CPY FOR LOG-FILE-STATUS.
+           SELECT LOG-FILE ASSIGN TO :LOG-PHYSICAL-NAME:
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.

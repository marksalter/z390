@@ -0,0 +1,24 @@
+      * ZC_GDCHK.CPY - RUNTIME RANGE CHECK FOR GO TO ... DEPENDING ON.
+      * AUTHOR - DON HIGGINS.  DATE - 08/08/26.
+      *
+      * A DEPENDING ON SELECTOR OF ZERO, NEGATIVE, OR BEYOND THE
+      * PROCEDURE-NAME LIST IS LEGAL PER THE STANDARD (CONTROL JUST
+      * FALLS THROUGH TO THE NEXT STATEMENT) BUT IS ALMOST ALWAYS A
+      * WRONG INDEX OR OFF-BY-ONE TYPO, SO THIS FLAGS IT AT THE POINT
+      * OF THE MISTAKE WITH A CONSOLE MESSAGE AND RETURN-CODE 20
+      * INSTEAD OF LETTING THE PROGRAM SILENTLY SKIP THE INTENDED
+      * STEP.  COPY THIS TEXT IMMEDIATELY AHEAD OF THE
+      * GO TO ... DEPENDING ON STATEMENT IT IS CHECKING, REPLACING THE
+      * FOUR OPERANDS BELOW --
+      *    :DEP-VALUE: - THE DEPENDING ON SELECTOR FIELD
+      *    :DEP-COUNT: - NUMBER OF PROCEDURE-NAMES IN THE LIST
+      *    :DEP-LIST:  - LITERAL TEXT OF THE PROCEDURE-NAME LIST, FOR
+      *                  THE DIAGNOSTIC MESSAGE ONLY
+      *    :DEP-PARA:  - LITERAL NAME OF THE GO TO PARAGRAPH, FOR THE
+      *                  DIAGNOSTIC MESSAGE ONLY
+           IF :DEP-VALUE: < 1 OR :DEP-VALUE: > :DEP-COUNT:
+               DISPLAY 'GO TO DEPENDING ON OUT OF RANGE AT '
+                   :DEP-PARA: ', VALUE=' :DEP-VALUE:
+                   ' LIST=(' :DEP-LIST: ')'
+               MOVE 20 TO RETURN-CODE
+           END-IF

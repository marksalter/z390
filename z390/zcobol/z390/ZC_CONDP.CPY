@@ -0,0 +1,34 @@
+      * ZC_CONDP.CPY - JOB-STREAM CONDITION-CODE STEP-CONTROL LOGIC.
+      * AUTHOR - DON HIGGINS.  DATE - 08/09/26.
+      *
+      * COPY ONCE INTO THE PROCEDURE DIVISION OF A JOB STREAM DRIVER
+      * THAT USES ZC_COND.CPY.  NO REPLACING OPERANDS -- SET THE
+      * ZC_COND.CPY FIELDS BEFORE EACH PERFORM COND-EVALUATE.
+       COND-EVALUATE.
+           SET COND-RUN-STEP TO TRUE
+           EVALUATE COND-OPERATOR
+               WHEN 'EQ'
+                   IF COND-STEP-RC = COND-TEST-VALUE
+                       SET COND-SKIP-STEP TO TRUE
+                   END-IF
+               WHEN 'NE'
+                   IF COND-STEP-RC NOT = COND-TEST-VALUE
+                       SET COND-SKIP-STEP TO TRUE
+                   END-IF
+               WHEN 'GT'
+                   IF COND-STEP-RC > COND-TEST-VALUE
+                       SET COND-SKIP-STEP TO TRUE
+                   END-IF
+               WHEN 'LT'
+                   IF COND-STEP-RC < COND-TEST-VALUE
+                       SET COND-SKIP-STEP TO TRUE
+                   END-IF
+               WHEN 'GE'
+                   IF COND-STEP-RC >= COND-TEST-VALUE
+                       SET COND-SKIP-STEP TO TRUE
+                   END-IF
+               WHEN 'LE'
+                   IF COND-STEP-RC <= COND-TEST-VALUE
+                       SET COND-SKIP-STEP TO TRUE
+                   END-IF
+           END-EVALUATE.

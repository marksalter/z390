@@ -0,0 +1,20 @@
+      * ZC_COND.CPY - JOB-STREAM CONDITION-CODE STEP-CONTROL FIELDS.
+      * AUTHOR - DON HIGGINS.  DATE - 08/09/26.
+      *
+      * COPY INTO WORKING-STORAGE SECTION OF A JOB STREAM DRIVER THAT
+      * DECIDES WHETHER TO RUN EACH STEP BASED ON AN EARLIER STEP'S
+      * RETURN CODE, THE SAME WAY JCL'S COND= PARAMETER DOES.  PAIRS
+      * WITH ZC_CONDP.CPY (PROCEDURE DIVISION PARAGRAPH).
+      *
+      * SET COND-STEP-RC TO THE RETURN CODE BEING TESTED, COND-
+      * OPERATOR TO ONE OF EQ/NE/GT/LT/GE/LE AND COND-TEST-VALUE TO
+      * THE COMPARISON VALUE, THEN PERFORM COND-EVALUATE.  AS IN JCL,
+      * A TRUE COMPARISON MEANS BYPASS (SKIP) THE STEP -- COND-SKIP-
+      * STEP IS SET TRUE WHEN COND-STEP-RC COND-OPERATOR COND-TEST-
+      * VALUE HOLDS, FALSE OTHERWISE.
+       01  COND-STEP-RC                   PIC S9(4) COMP.
+       01  COND-TEST-VALUE                PIC S9(4) COMP.
+       01  COND-OPERATOR                  PIC X(02).
+       01  COND-SKIP-SWITCH               PIC X(01) VALUE 'N'.
+           88  COND-SKIP-STEP                       VALUE 'Y'.
+           88  COND-RUN-STEP                        VALUE 'N'.

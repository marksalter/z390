@@ -5,9 +5,22 @@
 .* Author - Don Higgins                                              *
 .* Date   - 03/12/09                                                 *
 .*********************************************************************
-.* 03/12/09 initial coding of ZC_PFPO with type EQU's for PFPO instr.  
+.* 03/12/09 initial coding of ZC_PFPO with type EQU's for PFPO instr.
+.* 08/08/26 FLOAT-DECIMAL-16 and FLOAT-DECIMAL-34 working-storage
+.*          items are the COBOL-level equivalent of PFPO_TYPE_DD and
+.*          PFPO_TYPE_LD conversions -- see TESTDFP1 for a worked
+.*          example of the arithmetic (TESTDFP1 relies on the
+.*          compiler's native FLOAT-DECIMAL support directly and does
+.*          not COPY this file).
+.* 08/09/26 PFPO_TEST implemented as PFPO-TEST-VALIDATE in
+.*          ZC_PFPOT.CPY/ZC_PFPOTP.CPY -- a job sets PFPO-TEST-TYPE1
+.*          and PFPO-TEST-TYPE2 to two of the PFPO_TYPE_XX values
+.*          below and PERFORMs PFPO-TEST-VALIDATE to find out whether
+.*          this runtime supports that conversion before attempting
+.*          it, mirroring what the real PFPO_TEST function code does
+.*          for a hardware PFPO instruction caller.  See TESTPFP1.
 .*********************************************************************
-PFPO_TEST    EQU  X'80' PFPO TEST IF VALID OPCODE (NOT SUPPORTED YET)
+PFPO_TEST    EQU  X'80' PFPO TEST IF VALID OPCODE
 PFPO_RADIX   EQU  1 PFPO OPCODE - CONVERT FROM ONE RADIX TO ANOTHER
 PFPO_RND     EQU  0 PFOP ROUNDING OPTION (ONLY DEFAULT ALLOWED)
 PFPO_TYPE_EH EQU  0 EH HFP SHORT     32 BITS 7  DIGITS

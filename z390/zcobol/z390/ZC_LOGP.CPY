@@ -0,0 +1,48 @@
+      * ZC_LOGP.CPY - JOB-RUN AUDIT LOG PROCEDURE DIVISION PARAGRAPHS.
+      * AUTHOR - DON HIGGINS.  DATE - 08/09/26.
+      *
+      * COPY ONCE INTO THE PROCEDURE DIVISION OF A JOB THAT USES
+      * ZC_LOG.CPY/ZC_LOGS.CPY/ZC_LOGF.CPY, REPLACING --
+      *    :LOG-JOB-NAME:  - THIS JOB'S NAME, AS AN X(8) LITERAL
+      *
+      * PERFORM LOG-JOB-START AS THE FIRST THING MAINLINE DOES, AND
+      * LOG-JOB-END AS THE LAST THING BEFORE STOP RUN (WITH
+      * RETURN-CODE ALREADY SET TO ITS FINAL VALUE) -- IN PLACE OF, OR
+      * IN ADDITION TO, THE JOB'S OWN "STARTING"/"ENDED OK" DISPLAY
+      * BANNERS.  BOTH PARAGRAPHS APPEND ONE RECORD TO THE SHOP'S
+      * COMMON AUDIT LOG RATHER THAN OVERWRITING IT, SO THE LOG
+      * ACCUMULATES A RUNNING HISTORY ACROSS EVERY JOB THAT USES IT.
+       LOG-JOB-START.
+           PERFORM LOG-OPEN-FOR-APPEND
+           MOVE FUNCTION CURRENT-DATE TO LOG-CURRENT-DATE-TIME
+           MOVE SPACES TO LOG-FILE-RECORD
+           MOVE :LOG-JOB-NAME: TO LOG-REC-JOB-NAME
+           MOVE 'START' TO LOG-REC-EVENT
+           MOVE LOG-CURRENT-DATE-TIME (1:8) TO LOG-REC-DATE
+           MOVE LOG-CURRENT-DATE-TIME (9:6) TO LOG-REC-TIME
+           MOVE 0 TO LOG-REC-RETURN-CODE
+           WRITE LOG-FILE-RECORD
+           CLOSE LOG-FILE.
+      *
+       LOG-JOB-END.
+           PERFORM LOG-OPEN-FOR-APPEND
+           MOVE FUNCTION CURRENT-DATE TO LOG-CURRENT-DATE-TIME
+           MOVE SPACES TO LOG-FILE-RECORD
+           MOVE :LOG-JOB-NAME: TO LOG-REC-JOB-NAME
+           MOVE 'END' TO LOG-REC-EVENT
+           MOVE LOG-CURRENT-DATE-TIME (1:8) TO LOG-REC-DATE
+           MOVE LOG-CURRENT-DATE-TIME (9:6) TO LOG-REC-TIME
+           MOVE RETURN-CODE TO LOG-REC-RETURN-CODE
+           WRITE LOG-FILE-RECORD
+           CLOSE LOG-FILE.
+      *
+      *    OPEN EXTEND FAILS WITH FILE STATUS 35 IF THE COMMON LOG
+      *    DOES NOT YET EXIST -- CREATE IT EMPTY THE FIRST TIME, THEN
+      *    RE-OPEN FOR APPEND SO SUBSEQUENT JOBS FIND IT ALREADY THERE.
+       LOG-OPEN-FOR-APPEND.
+           OPEN EXTEND LOG-FILE
+           IF LOG-FILE-STATUS = '35'
+               OPEN OUTPUT LOG-FILE
+               CLOSE LOG-FILE
+               OPEN EXTEND LOG-FILE
+           END-IF.

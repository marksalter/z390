@@ -0,0 +1,34 @@
+      * ZC_PFPOT.CPY - PFPO_TEST VALID-OPCODE-COMBINATION CHECK FIELDS.
+      * AUTHOR - DON HIGGINS.  DATE - 08/09/26.
+      *
+      * COPY INTO WORKING-STORAGE SECTION OF A JOB THAT NEEDS TO KNOW
+      * WHETHER A GIVEN PAIR OF PFPO_TYPE_XX VALUES (SEE ZC_PFPO.CPY)
+      * IS A CONVERSION THIS Z390 COBOL RUNTIME CAN ACTUALLY PERFORM
+      * BEFORE DECLARING FLOAT-DECIMAL WORKING-STORAGE AND ATTEMPTING
+      * IT, THE SAME WAY THE PFPO_TEST (X'80') FUNCTION CODE LETS A
+      * REAL PFPO-INSTRUCTION CALLER PROBE FOR A SUPPORTED TYPE PAIR
+      * WITHOUT ACTUALLY PERFORMING THE CONVERSION.  PAIRS WITH
+      * ZC_PFPOTP.CPY (PROCEDURE DIVISION PARAGRAPH).
+      *
+      * SET PFPO-TEST-TYPE1 AND PFPO-TEST-TYPE2 TO THE TWO PFPO_TYPE_XX
+      * VALUES BEING CONSIDERED, THEN PERFORM PFPO-TEST-VALIDATE.
+      * PFPO-TEST-VALID IS TRUE WHEN BOTH ARE DECIMAL FLOATING POINT
+      * (PFPO_TYPE_DD OR PFPO_TYPE_LD) -- THE ONLY FAMILY THIS RUNTIME
+      * SUPPORTS, VIA THE COMPILER'S NATIVE FLOAT-DECIMAL-16/34 MOVE
+      * AND COMPUTE CONVERSIONS (SEE TESTDFP1).  THE HFP AND BFP TYPE
+      * FAMILIES DOCUMENTED IN ZC_PFPO.CPY HAVE NO WORKING-STORAGE
+      * USAGE CLAUSE IN THIS RUNTIME AND SO ALWAYS TEST INVALID.
+      *
+      * ZC_PFPO.CPY IS AN EQU CONSTANTS LIST, NOT A COBOL COPYBOOK, SO
+      * PFPO-TYPE-DD/PFPO-TYPE-LD BELOW ARE RESTATED HERE AS THEIR OWN
+      * COBOL DATA ITEMS RATHER THAN COPIED -- THEY MUST BE KEPT EQUAL
+      * TO THE PFPO_TYPE_DD/PFPO_TYPE_LD EQU VALUES BY HAND.  ZXREF
+      * TRACKS BOTH THIS COPYBOOK AND THOSE EQU NAMES SO A PROPOSED
+      * CHANGE TO EITHER EQU VALUE SHOWS THIS FILE AS AN AFFECTED USER.
+       01  PFPO-TYPE-DD                   PIC S9(4) COMP VALUE 9.
+       01  PFPO-TYPE-LD                   PIC S9(4) COMP VALUE 10.
+       01  PFPO-TEST-TYPE1                PIC S9(4) COMP.
+       01  PFPO-TEST-TYPE2                PIC S9(4) COMP.
+       01  PFPO-TEST-RESULT               PIC X(01) VALUE 'N'.
+           88  PFPO-TEST-VALID                       VALUE 'Y'.
+           88  PFPO-TEST-INVALID                     VALUE 'N'.

@@ -0,0 +1,10 @@
+      * ZC_CKPTS.CPY - CHECKPOINT/RESTART FILE-CONTROL ENTRY.
+      * AUTHOR - DON HIGGINS.  DATE - 08/08/26.
+      *
+      * COPY INTO FILE-CONTROL PARAGRAPH, REPLACING :CKPT-PHYSICAL-
+      * NAME: WITH THE LITERAL EXTERNAL FILE NAME FOR THIS JOB'S
+      * RESTART-CONTROL FILE (ONE PER JOB, SO EACH JOB'S CHECKPOINT
+      * IS INDEPENDENT).  SEE ZC_CKPT.CPY FOR CKPT-FILE-STATUS.
+           SELECT CKPT-FILE ASSIGN TO :CKPT-PHYSICAL-NAME:
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.

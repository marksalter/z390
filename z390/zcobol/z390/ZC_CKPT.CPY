@@ -0,0 +1,14 @@
+      * ZC_CKPT.CPY - CHECKPOINT/RESTART WORKING-STORAGE FIELDS.
+      * AUTHOR - DON HIGGINS.  DATE - 08/08/26.
+      *
+      * COPY INTO WORKING-STORAGE SECTION OF A JOB THAT CHECKPOINTS
+      * ITS CURRENT STEP TO A RESTART-CONTROL FILE SO A RERUN CAN
+      * RESUME AT THE LAST INCOMPLETE STEP INSTEAD OF FROM MAINLINE.
+      * PAIRS WITH ZC_CKPTS.CPY (FILE-CONTROL), ZC_CKPTF.CPY (FILE
+      * SECTION) AND ZC_CKPTP.CPY (PROCEDURE DIVISION PARAGRAPHS).
+       01  CKPT-FILE-STATUS               PIC XX.
+       01  CKPT-STEP-NUMBER               PIC S9(4) COMP.
+       01  CKPT-RESUME-KEY                PIC X(16) VALUE SPACES.
+       01  CKPT-FOUND-SWITCH              PIC X(01) VALUE 'N'.
+           88  CKPT-RECORD-FOUND                   VALUE 'Y'.
+           88  CKPT-RECORD-NOT-FOUND               VALUE 'N'.

@@ -0,0 +1,50 @@
+      * ZC_CKPTP.CPY - CHECKPOINT/RESTART PROCEDURE DIVISION PARAGRAPHS.
+      * AUTHOR - DON HIGGINS.  DATE - 08/08/26.
+      *
+      * COPY ONCE INTO THE PROCEDURE DIVISION OF A JOB THAT USES
+      * ZC_CKPT.CPY/ZC_CKPTS.CPY/ZC_CKPTF.CPY, REPLACING --
+      *    :CKPT-JOB-NAME:      - THIS JOB'S NAME, AS AN X(8) LITERAL
+      *    :CKPT-DELETE-CMD:    - SHELL COMMAND TO REMOVE THE PHYSICAL
+      *                           RESTART-CONTROL FILE, AS A LITERAL
+      *
+      * CKPT-READ-CONTROL SETS CKPT-STEP-NUMBER TO THE STEP TO RESUME
+      * AT -- 1 IF NO RESTART-CONTROL FILE EXISTS (A FRESH START) OR
+      * THE STEP RECORDED BY THE LAST CKPT-WRITE-CONTROL OTHERWISE.
+      * THE CALLING PROGRAM THEN DOES ITS OWN
+      *    GO TO stepname1 stepname2 ... DEPENDING ON CKPT-STEP-NUMBER
+      * TO DISPATCH DIRECTLY TO THE RESUME POINT.
+      *
+      * CKPT-WRITE-CONTROL IS CALLED AFTER EACH STEP COMPLETES, WITH
+      * CKPT-STEP-NUMBER SET TO THE NEXT STEP NOT YET DONE, SO A
+      * FAILURE PARTWAY THROUGH THE JOB LOSES AT MOST ONE STEP OF
+      * PROGRESS.  CKPT-DELETE-CONTROL IS CALLED ONCE THE JOB REACHES
+      * NORMAL END OF JOB, SO THE NEXT RUN STARTS FRESH AT STEP 1.
+       CKPT-READ-CONTROL.
+           OPEN INPUT CKPT-FILE
+           IF CKPT-FILE-STATUS = '35'
+               MOVE 1 TO CKPT-STEP-NUMBER
+               SET CKPT-RECORD-NOT-FOUND TO TRUE
+           ELSE
+               READ CKPT-FILE
+                   AT END
+                       MOVE 1 TO CKPT-STEP-NUMBER
+                       SET CKPT-RECORD-NOT-FOUND TO TRUE
+                   NOT AT END
+                       MOVE CKPT-REC-STEP-NUMBER TO CKPT-STEP-NUMBER
+                       MOVE CKPT-REC-RESUME-KEY TO CKPT-RESUME-KEY
+                       SET CKPT-RECORD-FOUND TO TRUE
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+      *
+       CKPT-WRITE-CONTROL.
+           OPEN OUTPUT CKPT-FILE
+           MOVE SPACES TO CKPT-FILE-RECORD
+           MOVE :CKPT-JOB-NAME: TO CKPT-REC-JOB-NAME
+           MOVE CKPT-STEP-NUMBER TO CKPT-REC-STEP-NUMBER
+           MOVE CKPT-RESUME-KEY TO CKPT-REC-RESUME-KEY
+           WRITE CKPT-FILE-RECORD
+           CLOSE CKPT-FILE.
+      *
+       CKPT-DELETE-CONTROL.
+           CALL 'SYSTEM' USING :CKPT-DELETE-CMD:.
